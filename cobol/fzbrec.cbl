@@ -0,0 +1,473 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBREC.
+000030 AUTHOR. J HARGROVE-BENNETT.
+000040 INSTALLATION. DAILY BATCH SUPPORT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- -----------------------------------------
+000110*    2026-08-08 JHB  INITIAL VERSION. RECOMPUTES EXPECTED FIZZ/
+000120*                    BUZZ/FIZZBUZZ/PLAIN COUNTS DIRECTLY FROM
+000130*                    THE FZBCTL01 CONTROL RECORD (INDEPENDENTLY
+000140*                    OF FIZZ-BUZZ-MAIN'S INCREMENT-AND-RESET
+000150*                    COUNTERS) AND COMPARES THEM TO THE ACTUAL
+000160*                    RECORD COUNTS IN THE FOUR CATEGORY EXTRACT
+000170*                    FILES. RUNS AS A FOLLOW-ON STEP AFTER
+000180*                    FIZZ-BUZZ-MAIN. A CT MATCHING MORE THAN
+000190*                    ONE RULE IS EXPECTED UNDER FIZZBUZZ, THE
+000200*                    SAME MULTI-MATCH BUCKET FIZZ-BUZZ-MAIN
+000210*                    ROUTES IT TO.
+000220*    2026-08-08 JHB  RECOMPUTES THE PERSISTED START/END WINDOW
+000230*                    FROM FZBPCS01 ITSELF SO A RECONCILIATION RUN
+000240*                    AFTER THE FIRST NO LONGER RE-CHECKS A STALE
+000250*                    RANGE OFF THE RAW FZBCTL01 RECORD. A CLEAN
+000260*                    SINGLE MATCH ON A THIRD-OR-LATER CONFIGURED
+000270*                    RULE NOW EXPECTS AND COUNTS AGAINST A NEW
+000280*                    OTHER CATEGORY (FILE OTHEROUT) INSTEAD OF
+000290*                    BEING FOLDED INTO FIZZBUZZ. ADDED A BOUNDS
+000300*                    CHECK ON FZBCTL01'S RULE-COUNT.
+000310*    2026-08-08 JHB  CORRECTED THE PERSIST-STORE WINDOW ARITHMETIC.
+000320*                    STEP010 (FIZZ-BUZZ-MAIN) HAS ALREADY REWRITTEN
+000330*                    FZBPCS01'S LAST-CT TO THE END OF THE WINDOW IT
+000340*                    JUST FINISHED BY THE TIME THIS PROGRAM RUNS,
+000350*                    SO LAST-CT-PLUS-ONE WAS TOMORROW'S WINDOW, NOT
+000360*                    THE ONE JUST EXTRACTED. NOW DERIVES END-NBR
+000370*                    DIRECTLY FROM LAST-CT AND WORKS BACKWARD BY
+000380*                    THE RANGE SPAN TO GET START-NBR. ALSO SWITCHED
+000390*                    THE FIZZ/BUZZ SINGLE-MATCH COMPARISON FROM A
+000400*                    HARDCODED "Fizz"/"Buzz" LITERAL TO THE
+000410*                    CONFIGURED FZBCTL01 LABEL, SO A RETUNED LABEL
+000420*                    STILL COUNTS UNDER ITS OWN CATEGORY.
+000421*    2026-08-08 JHB  THE ACTUAL-COUNT READS NOW ONLY TALLY RECORDS
+000422*                    WHOSE CT FALLS WITHIN THE CURRENT PERSISTED
+000423*                    WINDOW. THE CATEGORY EXTRACTS ARE CATALOGED
+000424*                    DATASETS THAT ACCUMULATE EVERY DAY'S RECORDS,
+000425*                    SO WITHOUT THIS, ACTUAL COUNTS INCLUDED ALL
+000426*                    PRIOR DAYS' HISTORY WHILE EXPECTED ONLY COVERS
+000427*                    TODAY'S SLICE, RAISING A FALSE EXCEPTION ON
+000428*                    EVERY RUN AFTER THE FIRST. SINCE EACH EXTRACT
+000429*                    STAYS IN ASCENDING CT ORDER RUN OVER RUN, A
+000430*                    RECORD PAST THE WINDOW'S END NOW ENDS THE READ
+000431*                    LOOP EARLY RATHER THAN SCANNING THE REST OF
+000432*                    THE FILE.
+000433******************************************************************
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER. IBM-370.
+000470 OBJECT-COMPUTER. IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT FZB-CONTROL-FILE ASSIGN TO FZBCTL01
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS FZB-CTL-FILE-STATUS.
+000530     SELECT FIZZ-FILE ASSIGN TO FIZZOUT
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS FZB-FIZZ-FILE-STATUS.
+000560     SELECT BUZZ-FILE ASSIGN TO BUZZOUT
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS FZB-BUZZ-FILE-STATUS.
+000590     SELECT FIZZBUZZ-FILE ASSIGN TO FZBZOUT
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS FZB-FZBZ-FILE-STATUS.
+000620     SELECT PLAIN-FILE ASSIGN TO PLAINOUT
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS FZB-PLN-FILE-STATUS.
+000650     SELECT OTHER-FILE ASSIGN TO OTHEROUT
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS FZB-OTH-FILE-STATUS.
+000680     SELECT FZB-PERSIST-FILE ASSIGN TO FZBPCS01
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS RANDOM
+000710         RECORD KEY IS FZB-PCS-KEY
+000720         FILE STATUS IS FZB-PCS-FILE-STATUS.
+000730     SELECT FZB-EXCEPTION-FILE ASSIGN TO FZBEXR01
+000740         ORGANIZATION IS LINE SEQUENTIAL.
+000750 DATA DIVISION.
+000760 FILE SECTION.
+000770 FD  FZB-CONTROL-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790 COPY FZBCTL.
+000800 FD  FIZZ-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FIZZ-RECORD==
+000830     ==FZB-CAT-CT== BY ==FIZZ-CT== ==FZB-CAT-RUN-DATE== BY
+000840     ==FIZZ-RUN-DATE==.
+000850 FD  BUZZ-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==BUZZ-RECORD==
+000880     ==FZB-CAT-CT== BY ==BUZZ-CT== ==FZB-CAT-RUN-DATE== BY
+000890     ==BUZZ-RUN-DATE==.
+000900 FD  FIZZBUZZ-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FZBZ-RECORD==
+000930     ==FZB-CAT-CT== BY ==FZBZ-CT== ==FZB-CAT-RUN-DATE== BY
+000940     ==FZBZ-RUN-DATE==.
+000950 FD  PLAIN-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==PLN-RECORD==
+000980     ==FZB-CAT-CT== BY ==PLN-CT== ==FZB-CAT-RUN-DATE== BY
+000990     ==PLN-RUN-DATE==.
+001000 FD  OTHER-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==OTH-RECORD==
+001030     ==FZB-CAT-CT== BY ==OTH-CT== ==FZB-CAT-RUN-DATE== BY
+001040     ==OTH-RUN-DATE==.
+001050 FD  FZB-PERSIST-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070 COPY FZBPCS.
+001080 FD  FZB-EXCEPTION-FILE
+001090     LABEL RECORDS ARE STANDARD
+001100     RECORD CONTAINS 80 CHARACTERS.
+001110 01  FZB-EXCEPTION-RECORD       PIC X(80).
+001120 WORKING-STORAGE SECTION.
+001130 COPY FZBEXR.
+001140 01  FZB-CTL-FILE-STATUS         PIC X(02).
+001150 01  FZB-FIZZ-FILE-STATUS        PIC X(02).
+001160 01  FZB-BUZZ-FILE-STATUS        PIC X(02).
+001170 01  FZB-FZBZ-FILE-STATUS        PIC X(02).
+001180 01  FZB-PLN-FILE-STATUS         PIC X(02).
+001190 01  FZB-OTH-FILE-STATUS         PIC X(02).
+001200 01  FZB-PCS-FILE-STATUS         PIC X(02).
+001210 01  FZB-RANGE-SPAN              PIC 9(05) VALUE ZERO COMP.
+001220 01  FZB-CT                      PIC 9(05).
+001230 01  FZB-IDX                     PIC 9(01) VALUE ZERO COMP.
+001240 01  FZB-MATCH-COUNT             PIC 9(01) VALUE ZERO COMP.
+001250 01  FZB-CAT-PTR                 PIC 9(04) VALUE 1 COMP.
+001260 01  FZB-CATEGORY                PIC X(08).
+001270 01  FZB-QUOT                    PIC 9(05).
+001280 01  FZB-REM                     PIC 9(03).
+001290 01  FZB-EXP-FIZZ-COUNT          PIC 9(05) VALUE ZERO COMP.
+001300 01  FZB-EXP-BUZZ-COUNT          PIC 9(05) VALUE ZERO COMP.
+001310 01  FZB-EXP-FIZZBUZZ-COUNT      PIC 9(05) VALUE ZERO COMP.
+001320 01  FZB-EXP-PLAIN-COUNT         PIC 9(05) VALUE ZERO COMP.
+001330 01  FZB-EXP-OTHER-COUNT         PIC 9(05) VALUE ZERO COMP.
+001340 01  FZB-ACT-FIZZ-COUNT          PIC 9(05) VALUE ZERO COMP.
+001350 01  FZB-ACT-BUZZ-COUNT          PIC 9(05) VALUE ZERO COMP.
+001360 01  FZB-ACT-FIZZBUZZ-COUNT      PIC 9(05) VALUE ZERO COMP.
+001370 01  FZB-ACT-PLAIN-COUNT         PIC 9(05) VALUE ZERO COMP.
+001380 01  FZB-ACT-OTHER-COUNT         PIC 9(05) VALUE ZERO COMP.
+001390 01  FZB-CMP-LABEL               PIC X(10).
+001400 01  FZB-CMP-EXPECTED            PIC 9(05).
+001410 01  FZB-CMP-ACTUAL              PIC 9(05).
+001420 01  FZB-EOF-SW                  PIC X(01) VALUE "N".
+001430     88  FZB-EOF                 VALUE "Y".
+001440 01  FZB-EXCEPTION-SW            PIC X(01) VALUE "N".
+001450     88  FZB-EXCEPTION-FOUND     VALUE "Y".
+001460 01  FZB-WS-DATE.
+001470     05  FZB-WS-YEAR             PIC 9(04).
+001480     05  FZB-WS-MONTH            PIC 9(02).
+001490     05  FZB-WS-DAY              PIC 9(02).
+001500 01  FZB-WS-RUN-DATE             PIC X(10).
+001510 PROCEDURE DIVISION.
+001520 0000-MAINLINE SECTION.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     PERFORM 2000-COMPUTE-EXPECTED THRU 2000-EXIT.
+001550     PERFORM 3000-COUNT-ACTUAL THRU 3000-EXIT.
+001560     PERFORM 4000-COMPARE-AND-REPORT THRU 4000-EXIT.
+001570     PERFORM 5000-FINALIZE THRU 5000-EXIT.
+001580     STOP RUN.
+001590 1000-INITIALIZE.
+001600     ACCEPT FZB-WS-DATE FROM DATE YYYYMMDD.
+001610     STRING FZB-WS-MONTH   "/"
+001620            FZB-WS-DAY     "/"
+001630            FZB-WS-YEAR
+001640         DELIMITED BY SIZE INTO FZB-WS-RUN-DATE.
+001650     PERFORM 1050-READ-CONTROL THRU 1050-EXIT.
+001660     PERFORM 1060-READ-PERSIST-STORE THRU 1060-EXIT.
+001670     OPEN OUTPUT FZB-EXCEPTION-FILE.
+001680 1000-EXIT.
+001690     EXIT.
+001700 1050-READ-CONTROL.
+001710     OPEN INPUT FZB-CONTROL-FILE.
+001720     IF FZB-CTL-FILE-STATUS NOT = "00"
+001730         DISPLAY "FZB0200E UNABLE TO OPEN FZBCTL01, STATUS = "
+001740             FZB-CTL-FILE-STATUS
+001750         MOVE 16 TO RETURN-CODE
+001760         STOP RUN
+001770     END-IF.
+001780     READ FZB-CONTROL-FILE.
+001790     IF FZB-CTL-FILE-STATUS NOT = "00"
+001800         DISPLAY "FZB0201E UNABLE TO READ FZBCTL01, STATUS = "
+001810             FZB-CTL-FILE-STATUS
+001820         MOVE 16 TO RETURN-CODE
+001830         STOP RUN
+001840     END-IF.
+001850     CLOSE FZB-CONTROL-FILE.
+001860     IF FZB-CTL-RULE-COUNT > 5
+001870         DISPLAY "FZB0204E FZBCTL01 RULE-COUNT EXCEEDS TABLE, "
+001880             "VALUE = " FZB-CTL-RULE-COUNT
+001890         MOVE 16 TO RETURN-CODE
+001900         STOP RUN
+001910     END-IF.
+001920     COMPUTE FZB-RANGE-SPAN = FZB-CTL-END-NBR - FZB-CTL-START-NBR.
+001930 1050-EXIT.
+001940     EXIT.
+001950 1060-READ-PERSIST-STORE.
+001960     MOVE "00001" TO FZB-PCS-KEY.
+001970     OPEN INPUT FZB-PERSIST-FILE.
+001980     IF FZB-PCS-FILE-STATUS = "00"
+001990         READ FZB-PERSIST-FILE
+002000         IF FZB-PCS-FILE-STATUS = "00"
+002010             AND FZB-PCS-RULE-COUNT GREATER THAN ZERO
+002020             MOVE FZB-PCS-LAST-CT TO FZB-CTL-END-NBR
+002030             COMPUTE FZB-CTL-START-NBR =
+002040                 FZB-CTL-END-NBR - FZB-RANGE-SPAN
+002050         END-IF
+002060         CLOSE FZB-PERSIST-FILE
+002070     END-IF.
+002080 1060-EXIT.
+002090     EXIT.
+002100 2000-COMPUTE-EXPECTED.
+002110     PERFORM 2100-CLASSIFY-ONE THRU 2100-EXIT
+002120         VARYING FZB-CT FROM FZB-CTL-START-NBR BY 1
+002130         UNTIL FZB-CT > FZB-CTL-END-NBR.
+002140 2000-EXIT.
+002150     EXIT.
+002160 2100-CLASSIFY-ONE.
+002170     MOVE SPACES TO FZB-CATEGORY.
+002180     MOVE 1 TO FZB-CAT-PTR.
+002190     MOVE ZERO TO FZB-MATCH-COUNT.
+002200     PERFORM 2110-APPLY-RULE-MATH THRU 2110-EXIT
+002210         VARYING FZB-IDX FROM 1 BY 1
+002220         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+002230     IF FZB-MATCH-COUNT = ZERO
+002240         ADD 1 TO FZB-EXP-PLAIN-COUNT
+002250     ELSE
+002260         PERFORM 2120-TALLY-EXPECTED THRU 2120-EXIT
+002270     END-IF.
+002280 2100-EXIT.
+002290     EXIT.
+002300 2110-APPLY-RULE-MATH.
+002310     DIVIDE FZB-CT BY FZB-CTL-DIVISOR (FZB-IDX)
+002320         GIVING FZB-QUOT REMAINDER FZB-REM.
+002330     IF FZB-REM = ZERO
+002340         STRING FZB-CTL-LABEL (FZB-IDX) DELIMITED BY SPACE
+002350             INTO FZB-CATEGORY
+002360             WITH POINTER FZB-CAT-PTR
+002370         END-STRING
+002380         ADD 1 TO FZB-MATCH-COUNT
+002390     END-IF.
+002400 2110-EXIT.
+002410     EXIT.
+002420 2120-TALLY-EXPECTED.
+002430     IF FZB-MATCH-COUNT > 1
+002440         ADD 1 TO FZB-EXP-FIZZBUZZ-COUNT
+002450     ELSE
+002460         EVALUATE FZB-CATEGORY
+002470             WHEN FZB-CTL-LABEL (1)
+002480                 ADD 1 TO FZB-EXP-FIZZ-COUNT
+002490             WHEN FZB-CTL-LABEL (2)
+002500                 ADD 1 TO FZB-EXP-BUZZ-COUNT
+002510             WHEN OTHER
+002520                 ADD 1 TO FZB-EXP-OTHER-COUNT
+002530         END-EVALUATE
+002540     END-IF.
+002550 2120-EXIT.
+002560     EXIT.
+002570 3000-COUNT-ACTUAL.
+002580     PERFORM 3100-COUNT-FIZZ THRU 3100-EXIT.
+002590     PERFORM 3200-COUNT-BUZZ THRU 3200-EXIT.
+002600     PERFORM 3300-COUNT-FIZZBUZZ THRU 3300-EXIT.
+002610     PERFORM 3400-COUNT-PLAIN THRU 3400-EXIT.
+002620     PERFORM 3500-COUNT-OTHER THRU 3500-EXIT.
+002630 3000-EXIT.
+002640     EXIT.
+002650 3100-COUNT-FIZZ.
+002660     OPEN INPUT FIZZ-FILE.
+002670     MOVE "N" TO FZB-EOF-SW.
+002680     PERFORM 3110-READ-FIZZ THRU 3110-EXIT UNTIL FZB-EOF.
+002690     CLOSE FIZZ-FILE.
+002700 3100-EXIT.
+002710     EXIT.
+002720 3110-READ-FIZZ.
+002730     READ FIZZ-FILE
+002740         AT END MOVE "Y" TO FZB-EOF-SW
+002750         NOT AT END
+002751             IF FIZZ-CT > FZB-CTL-END-NBR
+002752                 MOVE "Y" TO FZB-EOF-SW
+002753             ELSE
+002754                 IF FIZZ-CT NOT LESS THAN FZB-CTL-START-NBR
+002755                     ADD 1 TO FZB-ACT-FIZZ-COUNT
+002756                 END-IF
+002757             END-IF
+002760     END-READ.
+002770 3110-EXIT.
+002780     EXIT.
+002790 3200-COUNT-BUZZ.
+002800     OPEN INPUT BUZZ-FILE.
+002810     MOVE "N" TO FZB-EOF-SW.
+002820     PERFORM 3210-READ-BUZZ THRU 3210-EXIT UNTIL FZB-EOF.
+002830     CLOSE BUZZ-FILE.
+002840 3200-EXIT.
+002850     EXIT.
+002860 3210-READ-BUZZ.
+002870     READ BUZZ-FILE
+002880         AT END MOVE "Y" TO FZB-EOF-SW
+002890         NOT AT END
+002891             IF BUZZ-CT > FZB-CTL-END-NBR
+002892                 MOVE "Y" TO FZB-EOF-SW
+002893             ELSE
+002894                 IF BUZZ-CT NOT LESS THAN FZB-CTL-START-NBR
+002895                     ADD 1 TO FZB-ACT-BUZZ-COUNT
+002896                 END-IF
+002897             END-IF
+002900     END-READ.
+002910 3210-EXIT.
+002920     EXIT.
+002930 3300-COUNT-FIZZBUZZ.
+002940     OPEN INPUT FIZZBUZZ-FILE.
+002950     MOVE "N" TO FZB-EOF-SW.
+002960     PERFORM 3310-READ-FIZZBUZZ THRU 3310-EXIT UNTIL FZB-EOF.
+002970     CLOSE FIZZBUZZ-FILE.
+002980 3300-EXIT.
+002990     EXIT.
+003000 3310-READ-FIZZBUZZ.
+003010     READ FIZZBUZZ-FILE
+003020         AT END MOVE "Y" TO FZB-EOF-SW
+003030         NOT AT END
+003031             IF FZBZ-CT > FZB-CTL-END-NBR
+003032                 MOVE "Y" TO FZB-EOF-SW
+003033             ELSE
+003034                 IF FZBZ-CT NOT LESS THAN FZB-CTL-START-NBR
+003035                     ADD 1 TO FZB-ACT-FIZZBUZZ-COUNT
+003036                 END-IF
+003037             END-IF
+003040     END-READ.
+003050 3310-EXIT.
+003060     EXIT.
+003070 3400-COUNT-PLAIN.
+003080     OPEN INPUT PLAIN-FILE.
+003090     MOVE "N" TO FZB-EOF-SW.
+003100     PERFORM 3410-READ-PLAIN THRU 3410-EXIT UNTIL FZB-EOF.
+003110     CLOSE PLAIN-FILE.
+003120 3400-EXIT.
+003130     EXIT.
+003140 3410-READ-PLAIN.
+003150     READ PLAIN-FILE
+003160         AT END MOVE "Y" TO FZB-EOF-SW
+003170         NOT AT END
+003171             IF PLN-CT > FZB-CTL-END-NBR
+003172                 MOVE "Y" TO FZB-EOF-SW
+003173             ELSE
+003174                 IF PLN-CT NOT LESS THAN FZB-CTL-START-NBR
+003175                     ADD 1 TO FZB-ACT-PLAIN-COUNT
+003176                 END-IF
+003177             END-IF
+003180     END-READ.
+003190 3410-EXIT.
+003200     EXIT.
+003210 3500-COUNT-OTHER.
+003220     OPEN INPUT OTHER-FILE.
+003230     MOVE "N" TO FZB-EOF-SW.
+003240     PERFORM 3510-READ-OTHER THRU 3510-EXIT UNTIL FZB-EOF.
+003250     CLOSE OTHER-FILE.
+003260 3500-EXIT.
+003270     EXIT.
+003280 3510-READ-OTHER.
+003290     READ OTHER-FILE
+003300         AT END MOVE "Y" TO FZB-EOF-SW
+003310         NOT AT END
+003311             IF OTH-CT > FZB-CTL-END-NBR
+003312                 MOVE "Y" TO FZB-EOF-SW
+003313             ELSE
+003314                 IF OTH-CT NOT LESS THAN FZB-CTL-START-NBR
+003315                     ADD 1 TO FZB-ACT-OTHER-COUNT
+003316                 END-IF
+003317             END-IF
+003320     END-READ.
+003330 3510-EXIT.
+003340     EXIT.
+003350 4000-COMPARE-AND-REPORT.
+003360     PERFORM 4100-WRITE-HEADER THRU 4100-EXIT.
+003370     PERFORM 4200-COMPARE-FIZZ THRU 4200-EXIT.
+003380     PERFORM 4210-COMPARE-BUZZ THRU 4210-EXIT.
+003390     PERFORM 4220-COMPARE-FIZZBUZZ THRU 4220-EXIT.
+003400     PERFORM 4230-COMPARE-PLAIN THRU 4230-EXIT.
+003410     PERFORM 4240-COMPARE-OTHER THRU 4240-EXIT.
+003420     PERFORM 4400-WRITE-SUMMARY THRU 4400-EXIT.
+003430 4000-EXIT.
+003440     EXIT.
+003450 4100-WRITE-HEADER.
+003460     MOVE SPACES TO FZB-EXR-HDG-LINE.
+003470     MOVE "FIZZ-BUZZ RECONCILIATION EXCEPTION RPT"
+003480         TO FZB-EXR-H-TITLE.
+003490     MOVE "RUN DATE:" TO FZB-EXR-H-LIT-DATE.
+003500     MOVE FZB-WS-RUN-DATE TO FZB-EXR-H-RUN-DATE.
+003510     MOVE FZB-EXR-HDG-LINE TO FZB-EXCEPTION-RECORD.
+003520     WRITE FZB-EXCEPTION-RECORD.
+003530     MOVE FZB-EXR-BLANK-LINE TO FZB-EXCEPTION-RECORD.
+003540     WRITE FZB-EXCEPTION-RECORD.
+003550 4100-EXIT.
+003560     EXIT.
+003570 4200-COMPARE-FIZZ.
+003580     MOVE "FIZZ" TO FZB-CMP-LABEL.
+003590     MOVE FZB-EXP-FIZZ-COUNT TO FZB-CMP-EXPECTED.
+003600     MOVE FZB-ACT-FIZZ-COUNT TO FZB-CMP-ACTUAL.
+003610     PERFORM 4300-WRITE-COMPARE-LINE THRU 4300-EXIT.
+003620 4200-EXIT.
+003630     EXIT.
+003640 4210-COMPARE-BUZZ.
+003650     MOVE "BUZZ" TO FZB-CMP-LABEL.
+003660     MOVE FZB-EXP-BUZZ-COUNT TO FZB-CMP-EXPECTED.
+003670     MOVE FZB-ACT-BUZZ-COUNT TO FZB-CMP-ACTUAL.
+003680     PERFORM 4300-WRITE-COMPARE-LINE THRU 4300-EXIT.
+003690 4210-EXIT.
+003700     EXIT.
+003710 4220-COMPARE-FIZZBUZZ.
+003720     MOVE "FIZZBUZZ" TO FZB-CMP-LABEL.
+003730     MOVE FZB-EXP-FIZZBUZZ-COUNT TO FZB-CMP-EXPECTED.
+003740     MOVE FZB-ACT-FIZZBUZZ-COUNT TO FZB-CMP-ACTUAL.
+003750     PERFORM 4300-WRITE-COMPARE-LINE THRU 4300-EXIT.
+003760 4220-EXIT.
+003770     EXIT.
+003780 4230-COMPARE-PLAIN.
+003790     MOVE "PLAIN" TO FZB-CMP-LABEL.
+003800     MOVE FZB-EXP-PLAIN-COUNT TO FZB-CMP-EXPECTED.
+003810     MOVE FZB-ACT-PLAIN-COUNT TO FZB-CMP-ACTUAL.
+003820     PERFORM 4300-WRITE-COMPARE-LINE THRU 4300-EXIT.
+003830 4230-EXIT.
+003840     EXIT.
+003850 4240-COMPARE-OTHER.
+003860     MOVE "OTHER" TO FZB-CMP-LABEL.
+003870     MOVE FZB-EXP-OTHER-COUNT TO FZB-CMP-EXPECTED.
+003880     MOVE FZB-ACT-OTHER-COUNT TO FZB-CMP-ACTUAL.
+003890     PERFORM 4300-WRITE-COMPARE-LINE THRU 4300-EXIT.
+003900 4240-EXIT.
+003910     EXIT.
+003920 4300-WRITE-COMPARE-LINE.
+003930     MOVE SPACES TO FZB-EXR-DETAIL-LINE.
+003940     MOVE FZB-CMP-LABEL TO FZB-EXR-CATEGORY.
+003950     MOVE "EXPECTED:" TO FZB-EXR-LIT-EXP.
+003960     MOVE FZB-CMP-EXPECTED TO FZB-EXR-EXPECTED.
+003970     MOVE "ACTUAL:" TO FZB-EXR-LIT-ACT.
+003980     MOVE FZB-CMP-ACTUAL TO FZB-EXR-ACTUAL.
+003990     IF FZB-CMP-EXPECTED = FZB-CMP-ACTUAL
+004000         MOVE "MATCH" TO FZB-EXR-STATUS
+004010     ELSE
+004020         MOVE "EXCEPTION" TO FZB-EXR-STATUS
+004030         MOVE "Y" TO FZB-EXCEPTION-SW
+004040     END-IF.
+004050     MOVE FZB-EXR-DETAIL-LINE TO FZB-EXCEPTION-RECORD.
+004060     WRITE FZB-EXCEPTION-RECORD.
+004070 4300-EXIT.
+004080     EXIT.
+004090 4400-WRITE-SUMMARY.
+004100     MOVE FZB-EXR-BLANK-LINE TO FZB-EXCEPTION-RECORD.
+004110     WRITE FZB-EXCEPTION-RECORD.
+004120     MOVE SPACES TO FZB-EXR-SUMMARY-LINE.
+004130     IF FZB-EXCEPTION-FOUND
+004140         MOVE "EXCEPTION" TO FZB-EXR-S-STATUS
+004150         MOVE 8 TO RETURN-CODE
+004160     ELSE
+004170         MOVE "BALANCED" TO FZB-EXR-S-STATUS
+004180     END-IF.
+004190     MOVE FZB-EXR-SUMMARY-LINE TO FZB-EXCEPTION-RECORD.
+004200     WRITE FZB-EXCEPTION-RECORD.
+004210 4400-EXIT.
+004220     EXIT.
+004230 5000-FINALIZE.
+004240     CLOSE FZB-EXCEPTION-FILE.
+004250 5000-EXIT.
+004260     EXIT.
