@@ -0,0 +1,156 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBINQ.
+000030 AUTHOR. J HARGROVE-BENNETT.
+000040 INSTALLATION. DAILY BATCH SUPPORT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- -----------------------------------------
+000110*    2026-08-08 JHB  INITIAL VERSION. LIGHTWEIGHT CICS INQUIRY
+000120*                    TRANSACTION (TRANID FBIQ) THAT PROMPTS FOR
+000130*                    A CT VALUE, READS THE CURRENT FZBCTL01
+000140*                    RULE SET, CLASSIFIES CT BY CALLING FZBCLSF
+000150*                    (THE SAME RULE-APPLICATION SUBPROGRAM THE
+000160*                    BATCH SIDE IS BUILT ON), AND DISPLAYS THE
+000170*                    RESULT. LET'S OPERATIONS ANSWER A ONE-OFF
+000180*                    "WHAT DOES CT=NNNNN CLASSIFY AS" QUESTION
+000190*                    WITHOUT KICKING OFF A BATCH RUN.
+000200*    2026-08-08 JHB  ADDED A RULE-COUNT BOUNDS CHECK THAT SENDS A
+000210*                    MESSAGE AND RETURNS RATHER THAN ABENDING THE
+000220*                    TRANSACTION.
+000230*    2026-08-08 JHB  FZBCTL01 IS A FLAT, LINE-SEQUENTIAL FILE, NOT
+000240*                    A VSAM RESOURCE, SO IT CANNOT BE BROWSED WITH
+000250*                    CICS FILE CONTROL (STARTBR/READNEXT NEED A
+000260*                    VSAM RESOURCE DEFINED IN THE FCT). READS IT
+000270*                    THE SAME WAY THE BATCH PROGRAMS DO - PLAIN
+000280*                    COBOL OPEN/READ/CLOSE - RATHER THAN THROUGH
+000290*                    CICS FILE CONTROL AT ALL.
+000300******************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT FZB-CONTROL-FILE ASSIGN TO FZBCTL01
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FZB-CTL-FILE-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  FZB-CONTROL-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 COPY FZBCTL.
+000450 WORKING-STORAGE SECTION.
+000460 01  FZB-CTL-FILE-STATUS         PIC X(02).
+000470 01  FZB-INQ-CT                  PIC 9(05).
+000480 01  FZB-INQ-CT-EDIT              PIC X(05).
+000490 01  FZB-INQ-CLASS               PIC X(08).
+000500 01  FZB-INQ-PROMPT              PIC X(79).
+000510 01  FZB-INQ-RESULT              PIC X(79).
+000520 01  FZB-INQ-INVALID-MSG         PIC X(79).
+000530 01  FZB-INQ-NOTFND-MSG          PIC X(79).
+000540 01  FZB-INQ-TEXT-LEN            PIC S9(04) COMP.
+000550 01  FZB-INQ-RULE-MSG            PIC X(79).
+000560 01  FZB-INQ-RESP                PIC S9(08) COMP.
+000570 01  FZB-INQ-INPUT-SW            PIC X(01) VALUE "N".
+000580     88  FZB-INQ-INPUT-VALID     VALUE "Y".
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE SECTION.
+000610     PERFORM 1000-READ-CONTROL THRU 1000-EXIT.
+000620     PERFORM 2000-GET-CT THRU 2000-EXIT.
+000630     IF FZB-INQ-INPUT-VALID
+000640         PERFORM 3000-CLASSIFY-CT THRU 3000-EXIT
+000650         PERFORM 4000-SEND-RESULT THRU 4000-EXIT
+000660     END-IF.
+000670     EXEC CICS RETURN
+000680     END-EXEC.
+000690     GOBACK.
+000700 1000-READ-CONTROL.
+000710     OPEN INPUT FZB-CONTROL-FILE.
+000720     IF FZB-CTL-FILE-STATUS = "00"
+000730         READ FZB-CONTROL-FILE
+000740         CLOSE FZB-CONTROL-FILE
+000750     END-IF.
+000760     IF FZB-CTL-FILE-STATUS NOT = "00"
+000770         MOVE SPACES TO FZB-INQ-NOTFND-MSG
+000780         STRING "FZB0300E CONTROL RECORD FZBCTL01 NOT"
+000790             " AVAILABLE - CONTACT SUPPORT"
+000800             DELIMITED BY SIZE INTO FZB-INQ-NOTFND-MSG
+000810         EXEC CICS SEND TEXT
+000820             FROM(FZB-INQ-NOTFND-MSG)
+000830             LENGTH(79)
+000840             ERASE
+000850         END-EXEC
+000860         EXEC CICS RETURN
+000870         END-EXEC
+000880         GOBACK
+000890     END-IF.
+000900     IF FZB-CTL-RULE-COUNT > 5
+000910         MOVE SPACES TO FZB-INQ-RULE-MSG
+000920         STRING "FZB0302E FZBCTL01 RULE-COUNT EXCEEDS THE"
+000930             " 5-ENTRY RULE TABLE - CONTACT SUPPORT"
+000940             DELIMITED BY SIZE INTO FZB-INQ-RULE-MSG
+000950         EXEC CICS SEND TEXT
+000960             FROM(FZB-INQ-RULE-MSG)
+000970             LENGTH(79)
+000980             ERASE
+000990         END-EXEC
+001000         EXEC CICS RETURN
+001010         END-EXEC
+001020         GOBACK
+001030     END-IF.
+001040 1000-EXIT.
+001050     EXIT.
+001060 2000-GET-CT.
+001070     MOVE SPACES TO FZB-INQ-PROMPT.
+001080     STRING "ENTER CT VALUE (00001-99999) AND PRESS ENTER: "
+001090         DELIMITED BY SIZE INTO FZB-INQ-PROMPT.
+001100     EXEC CICS SEND TEXT
+001110         FROM(FZB-INQ-PROMPT)
+001120         LENGTH(79)
+001130         ERASE
+001140     END-EXEC.
+001150     MOVE ZERO TO FZB-INQ-TEXT-LEN.
+001160     MOVE 5 TO FZB-INQ-TEXT-LEN.
+001170     EXEC CICS RECEIVE
+001180         INTO(FZB-INQ-CT-EDIT)
+001190         LENGTH(FZB-INQ-TEXT-LEN)
+001200         RESP(FZB-INQ-RESP)
+001210     END-EXEC.
+001220     IF FZB-INQ-RESP = DFHRESP(NORMAL)
+001230             AND FZB-INQ-CT-EDIT IS NUMERIC
+001240         MOVE FZB-INQ-CT-EDIT TO FZB-INQ-CT
+001250         MOVE "Y" TO FZB-INQ-INPUT-SW
+001260     ELSE
+001270         MOVE SPACES TO FZB-INQ-INVALID-MSG
+001280         STRING "FZB0301E INVALID CT VALUE - MUST BE 5"
+001290             " NUMERIC DIGITS" DELIMITED BY SIZE
+001300             INTO FZB-INQ-INVALID-MSG
+001310         EXEC CICS SEND TEXT
+001320             FROM(FZB-INQ-INVALID-MSG)
+001330             LENGTH(79)
+001340             ERASE
+001350         END-EXEC
+001360         MOVE "N" TO FZB-INQ-INPUT-SW
+001370     END-IF.
+001380 2000-EXIT.
+001390     EXIT.
+001400 3000-CLASSIFY-CT.
+001410     CALL "FZBCLSF" USING FZB-CONTROL-RECORD
+001420         FZB-INQ-CT FZB-INQ-CLASS.
+001430 3000-EXIT.
+001440     EXIT.
+001450 4000-SEND-RESULT.
+001460     MOVE SPACES TO FZB-INQ-RESULT.
+001470     STRING "CT = " FZB-INQ-CT-EDIT
+001480             "  CLASSIFICATION = " FZB-INQ-CLASS
+001490         DELIMITED BY SIZE INTO FZB-INQ-RESULT.
+001500     EXEC CICS SEND TEXT
+001510         FROM(FZB-INQ-RESULT)
+001520         LENGTH(79)
+001530         ERASE
+001540     END-EXEC.
+001550 4000-EXIT.
+001560     EXIT.
