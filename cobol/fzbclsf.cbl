@@ -0,0 +1,68 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBCLSF.
+000030 AUTHOR. J HARGROVE-BENNETT.
+000040 INSTALLATION. DAILY BATCH SUPPORT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- -----------------------------------------
+000110*    2026-08-08 JHB  INITIAL VERSION. CALLABLE SUBPROGRAM
+000120*                    HOLDING THE FIZZ-BUZZ DIVISOR/LABEL RULE
+000130*                    LOGIC SO THE ONLINE INQUIRY TRANSACTION
+000140*                    (FZBINQ) CLASSIFIES A CT VALUE THE SAME
+000150*                    WAY THE BATCH RULE TABLE DEFINES IT,
+000160*                    WITHOUT DUPLICATING THE RULE-APPLICATION
+000170*                    CODE IN TWO PLACES. A CT MATCHING MORE
+000180*                    THAN ONE RULE IS RETURNED AS "FizzBuzz",
+000190*                    CONSISTENT WITH THE MULTI-MATCH BUCKET
+000200*                    FIZZ-BUZZ-MAIN ROUTES TO ON THE BATCH SIDE.
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-370.
+000250 OBJECT-COMPUTER. IBM-370.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 01  FZB-IDX                     PIC 9(01) VALUE ZERO COMP.
+000290 01  FZB-MATCH-COUNT             PIC 9(01) VALUE ZERO COMP.
+000300 01  FZB-CAT-PTR                 PIC 9(04) VALUE 1 COMP.
+000310 01  FZB-QUOT                    PIC 9(05).
+000320 01  FZB-REM                     PIC 9(03).
+000330 LINKAGE SECTION.
+000340 COPY FZBCTL.
+000350 01  FZB-CLSF-CT                 PIC 9(05).
+000360 01  FZB-CLSF-CLASS              PIC X(08).
+000370 PROCEDURE DIVISION USING FZB-CONTROL-RECORD
+000380         FZB-CLSF-CT FZB-CLSF-CLASS.
+000390 0000-MAINLINE SECTION.
+000400     PERFORM 1000-CLASSIFY THRU 1000-EXIT.
+000410     GOBACK.
+000420 1000-CLASSIFY.
+000430     MOVE SPACES TO FZB-CLSF-CLASS.
+000440     MOVE 1 TO FZB-CAT-PTR.
+000450     MOVE ZERO TO FZB-MATCH-COUNT.
+000460     PERFORM 1100-APPLY-RULE THRU 1100-EXIT
+000470         VARYING FZB-IDX FROM 1 BY 1
+000480         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+000490     IF FZB-MATCH-COUNT = ZERO
+000500         MOVE "Plain" TO FZB-CLSF-CLASS
+000510     ELSE
+000520         IF FZB-MATCH-COUNT > 1
+000530             MOVE "FizzBuzz" TO FZB-CLSF-CLASS
+000540         END-IF
+000550     END-IF.
+000560 1000-EXIT.
+000570     EXIT.
+000580 1100-APPLY-RULE.
+000590     DIVIDE FZB-CLSF-CT BY FZB-CTL-DIVISOR (FZB-IDX)
+000600         GIVING FZB-QUOT REMAINDER FZB-REM.
+000610     IF FZB-REM = ZERO
+000620         IF FZB-MATCH-COUNT = ZERO
+000630             MOVE FZB-CTL-LABEL (FZB-IDX) TO FZB-CLSF-CLASS
+000640         END-IF
+000650         ADD 1 TO FZB-MATCH-COUNT
+000660     END-IF.
+000670 1100-EXIT.
+000680     EXIT.
