@@ -0,0 +1,403 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FZBXTR.
+000030 AUTHOR. J HARGROVE-BENNETT.
+000040 INSTALLATION. DAILY BATCH SUPPORT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- -----------------------------------------
+000110*    2026-08-08 JHB  INITIAL VERSION. MERGES THE FOUR CATEGORY
+000120*                    EXTRACT FILES (EACH ALREADY IN ASCENDING CT
+000130*                    ORDER) BACK INTO ONE CT-SEQUENCED INTERFACE
+000140*                    FILE FOR A DOWNSTREAM SYSTEM, BRACKETED BY A
+000150*                    HEADER RECORD AND A TRAILER RECORD CARRYING
+000160*                    THE RECORD COUNT AND A CHECKSUM SO THE
+000170*                    RECEIVER CAN VALIDATE THE HANDOFF ARRIVED
+000180*                    COMPLETE. RUNS AS A FOLLOW-ON STEP AFTER
+000190*                    FIZZ-BUZZ-MAIN, THE SAME WAY FZBREC DOES.
+000200*    2026-08-08 JHB  MERGES A FIFTH SOURCE, OTHEROUT, FOR A CLEAN
+000210*                    SINGLE MATCH ON A THIRD-OR-LATER CONFIGURED
+000220*                    RULE. THE HEADER RECORD'S START/END WINDOW
+000230*                    NOW COMES FROM FZBPCS01 SO A RUN AFTER THE
+000240*                    FIRST DOES NOT REPORT THE ORIGINAL, STALE
+000250*                    FZBCTL01 RANGE. ADDED A BOUNDS CHECK ON
+000260*                    FZBCTL01'S RULE-COUNT.
+000270*    2026-08-08 JHB  CORRECTED THE PERSIST-STORE WINDOW ARITHMETIC.
+000280*                    STEP010 (FIZZ-BUZZ-MAIN) HAS ALREADY REWRITTEN
+000290*                    FZBPCS01'S LAST-CT TO THE END OF THE WINDOW IT
+000300*                    JUST FINISHED BY THE TIME THIS PROGRAM RUNS,
+000310*                    SO LAST-CT-PLUS-ONE WAS TOMORROW'S WINDOW, NOT
+000320*                    THE ONE JUST EXTRACTED. NOW DERIVES END-NBR
+000330*                    DIRECTLY FROM LAST-CT AND WORKS BACKWARD BY
+000340*                    THE RANGE SPAN TO GET START-NBR. ALSO GATED
+000350*                    THE MERGE'S LOW-CT COMPARISONS ON EACH
+000360*                    STREAM'S EOF SWITCH - FZB-HIGH-CT (99999) IS A
+000370*                    VALUE WITHIN CT'S OWN DOMAIN, SO WITHOUT THE
+000380*                    GUARD A GENUINE CT=99999 RECORD ON AN ACTIVE
+000390*                    STREAM COULD TIE WITH, AND LOSE TO, AN
+000400*                    ALREADY-EXHAUSTED STREAM'S SENTINEL.
+000401*    2026-08-08 JHB  EACH STREAM'S READ-AHEAD NOW SKIPS PAST ANY
+000402*                    RECORD BELOW THE CURRENT PERSISTED WINDOW AND
+000403*                    TREATS A RECORD BEYOND THE WINDOW'S END AS
+000404*                    EOF FOR THAT STREAM. THE CATEGORY EXTRACTS
+000405*                    ACCUMULATE EVERY DAY'S RECORDS, SO WITHOUT
+000406*                    THIS THE MERGE PULLED IN THE ENTIRE HISTORY
+000407*                    WHILE THE HEADER STILL STAMPED ONLY TODAY'S
+000408*                    RANGE, LEAVING THE TRAILER'S RECORD COUNT AND
+000409*                    CHECKSUM UNABLE TO VALIDATE AGAINST IT.
+000410******************************************************************
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER. IBM-370.
+000450 OBJECT-COMPUTER. IBM-370.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT FZB-CONTROL-FILE ASSIGN TO FZBCTL01
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS FZB-CTL-FILE-STATUS.
+000510     SELECT FIZZ-FILE ASSIGN TO FIZZOUT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS FZB-FIZZ-FILE-STATUS.
+000540     SELECT BUZZ-FILE ASSIGN TO BUZZOUT
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FZB-BUZZ-FILE-STATUS.
+000570     SELECT FIZZBUZZ-FILE ASSIGN TO FZBZOUT
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS FZB-FZBZ-FILE-STATUS.
+000600     SELECT PLAIN-FILE ASSIGN TO PLAINOUT
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS FZB-PLN-FILE-STATUS.
+000630     SELECT OTHER-FILE ASSIGN TO OTHEROUT
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS FZB-OTH-FILE-STATUS.
+000660     SELECT FZB-PERSIST-FILE ASSIGN TO FZBPCS01
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS RANDOM
+000690         RECORD KEY IS FZB-PCS-KEY
+000700         FILE STATUS IS FZB-PCS-FILE-STATUS.
+000710     SELECT FZB-INTERFACE-FILE ASSIGN TO FZBXTR01
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  FZB-CONTROL-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 COPY FZBCTL.
+000780 FD  FIZZ-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FIZZ-RECORD==
+000810     ==FZB-CAT-CT== BY ==FIZZ-CT== ==FZB-CAT-RUN-DATE== BY
+000820     ==FIZZ-RUN-DATE==.
+000830 FD  BUZZ-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==BUZZ-RECORD==
+000860     ==FZB-CAT-CT== BY ==BUZZ-CT== ==FZB-CAT-RUN-DATE== BY
+000870     ==BUZZ-RUN-DATE==.
+000880 FD  FIZZBUZZ-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FZBZ-RECORD==
+000910     ==FZB-CAT-CT== BY ==FZBZ-CT== ==FZB-CAT-RUN-DATE== BY
+000920     ==FZBZ-RUN-DATE==.
+000930 FD  PLAIN-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==PLN-RECORD==
+000960     ==FZB-CAT-CT== BY ==PLN-CT== ==FZB-CAT-RUN-DATE== BY
+000970     ==PLN-RUN-DATE==.
+000980 FD  OTHER-FILE
+000990     LABEL RECORDS ARE STANDARD.
+001000 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==OTH-RECORD==
+001010     ==FZB-CAT-CT== BY ==OTH-CT== ==FZB-CAT-RUN-DATE== BY
+001020     ==OTH-RUN-DATE==.
+001030 FD  FZB-PERSIST-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050 COPY FZBPCS.
+001060 FD  FZB-INTERFACE-FILE
+001070     LABEL RECORDS ARE STANDARD
+001080     RECORD CONTAINS 40 CHARACTERS.
+001090 01  FZB-INTERFACE-RECORD           PIC X(40).
+001100 WORKING-STORAGE SECTION.
+001110 COPY FZBXTR.
+001120 01  FZB-CTL-FILE-STATUS         PIC X(02).
+001130 01  FZB-FIZZ-FILE-STATUS        PIC X(02).
+001140 01  FZB-BUZZ-FILE-STATUS        PIC X(02).
+001150 01  FZB-FZBZ-FILE-STATUS        PIC X(02).
+001160 01  FZB-PLN-FILE-STATUS         PIC X(02).
+001170 01  FZB-OTH-FILE-STATUS         PIC X(02).
+001180 01  FZB-PCS-FILE-STATUS         PIC X(02).
+001190 01  FZB-RANGE-SPAN              PIC 9(05) VALUE ZERO COMP.
+001200 01  FZB-HIGH-CT                 PIC 9(05) VALUE 99999.
+001210 01  FZB-FIZZ-EOF-SW             PIC X(01) VALUE "N".
+001220     88  FZB-FIZZ-EOF            VALUE "Y".
+001230 01  FZB-BUZZ-EOF-SW             PIC X(01) VALUE "N".
+001240     88  FZB-BUZZ-EOF            VALUE "Y".
+001250 01  FZB-FZBZ-EOF-SW             PIC X(01) VALUE "N".
+001260     88  FZB-FZBZ-EOF            VALUE "Y".
+001270 01  FZB-PLN-EOF-SW              PIC X(01) VALUE "N".
+001280     88  FZB-PLN-EOF             VALUE "Y".
+001290 01  FZB-OTH-EOF-SW              PIC X(01) VALUE "N".
+001300     88  FZB-OTH-EOF             VALUE "Y".
+001310 01  FZB-FIZZ-CT-WORK            PIC 9(05).
+001320 01  FZB-BUZZ-CT-WORK            PIC 9(05).
+001330 01  FZB-FZBZ-CT-WORK            PIC 9(05).
+001340 01  FZB-PLN-CT-WORK             PIC 9(05).
+001350 01  FZB-OTH-CT-WORK             PIC 9(05).
+001360 01  FZB-LOW-CT                  PIC 9(05).
+001370 01  FZB-LOW-CATEGORY            PIC X(08).
+001380 01  FZB-XTR-REC-COUNT           PIC 9(07) VALUE ZERO COMP.
+001390 01  FZB-XTR-CHECKSUM            PIC 9(09) VALUE ZERO COMP.
+001400 01  FZB-WS-DATE.
+001410     05  FZB-WS-YEAR             PIC 9(04).
+001420     05  FZB-WS-MONTH            PIC 9(02).
+001430     05  FZB-WS-DAY              PIC 9(02).
+001440 01  FZB-WS-RUN-DATE             PIC X(10).
+001450 PROCEDURE DIVISION.
+001460 0000-MAINLINE SECTION.
+001470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001480     PERFORM 2000-MERGE-LOOP THRU 2000-EXIT.
+001490     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001500     STOP RUN.
+001510 1000-INITIALIZE.
+001520     ACCEPT FZB-WS-DATE FROM DATE YYYYMMDD.
+001530     STRING FZB-WS-MONTH   "/"
+001540            FZB-WS-DAY     "/"
+001550            FZB-WS-YEAR
+001560         DELIMITED BY SIZE INTO FZB-WS-RUN-DATE.
+001570     PERFORM 1050-READ-CONTROL THRU 1050-EXIT.
+001580     PERFORM 1060-READ-PERSIST-STORE THRU 1060-EXIT.
+001590     OPEN INPUT FIZZ-FILE BUZZ-FILE FIZZBUZZ-FILE PLAIN-FILE
+001600         OTHER-FILE.
+001610     OPEN OUTPUT FZB-INTERFACE-FILE.
+001620     PERFORM 1200-NEXT-FIZZ THRU 1200-EXIT.
+001630     PERFORM 1210-NEXT-BUZZ THRU 1210-EXIT.
+001640     PERFORM 1220-NEXT-FZBZ THRU 1220-EXIT.
+001650     PERFORM 1230-NEXT-PLN THRU 1230-EXIT.
+001660     PERFORM 1240-NEXT-OTH THRU 1240-EXIT.
+001670     PERFORM 1300-WRITE-HEADER THRU 1300-EXIT.
+001680 1000-EXIT.
+001690     EXIT.
+001700 1050-READ-CONTROL.
+001710     OPEN INPUT FZB-CONTROL-FILE.
+001720     IF FZB-CTL-FILE-STATUS NOT = "00"
+001730         DISPLAY "FZB0300E UNABLE TO OPEN FZBCTL01, STATUS = "
+001740             FZB-CTL-FILE-STATUS
+001750         MOVE 16 TO RETURN-CODE
+001760         STOP RUN
+001770     END-IF.
+001780     READ FZB-CONTROL-FILE.
+001790     IF FZB-CTL-FILE-STATUS NOT = "00"
+001800         DISPLAY "FZB0301E UNABLE TO READ FZBCTL01, STATUS = "
+001810             FZB-CTL-FILE-STATUS
+001820         MOVE 16 TO RETURN-CODE
+001830         STOP RUN
+001840     END-IF.
+001850     CLOSE FZB-CONTROL-FILE.
+001860     IF FZB-CTL-RULE-COUNT > 5
+001870         DISPLAY "FZB0304E FZBCTL01 RULE-COUNT EXCEEDS TABLE, "
+001880             "VALUE = " FZB-CTL-RULE-COUNT
+001890         MOVE 16 TO RETURN-CODE
+001900         STOP RUN
+001910     END-IF.
+001920     COMPUTE FZB-RANGE-SPAN = FZB-CTL-END-NBR - FZB-CTL-START-NBR.
+001930 1050-EXIT.
+001940     EXIT.
+001950 1060-READ-PERSIST-STORE.
+001960     MOVE "00001" TO FZB-PCS-KEY.
+001970     OPEN INPUT FZB-PERSIST-FILE.
+001980     IF FZB-PCS-FILE-STATUS = "00"
+001990         READ FZB-PERSIST-FILE
+002000         IF FZB-PCS-FILE-STATUS = "00"
+002010             AND FZB-PCS-RULE-COUNT GREATER THAN ZERO
+002020             MOVE FZB-PCS-LAST-CT TO FZB-CTL-END-NBR
+002030             COMPUTE FZB-CTL-START-NBR =
+002040                 FZB-CTL-END-NBR - FZB-RANGE-SPAN
+002050         END-IF
+002060         CLOSE FZB-PERSIST-FILE
+002070     END-IF.
+002080 1060-EXIT.
+002090     EXIT.
+002100 1200-NEXT-FIZZ.
+002101     PERFORM 1201-READ-FIZZ-RAW THRU 1201-EXIT
+002102         UNTIL FZB-FIZZ-EOF
+002103             OR FZB-FIZZ-CT-WORK NOT LESS THAN FZB-CTL-START-NBR.
+002104     IF NOT FZB-FIZZ-EOF
+002105         AND FZB-FIZZ-CT-WORK > FZB-CTL-END-NBR
+002106         MOVE "Y" TO FZB-FIZZ-EOF-SW
+002107         MOVE FZB-HIGH-CT TO FZB-FIZZ-CT-WORK
+002108     END-IF.
+002109 1200-EXIT.
+002110     EXIT.
+002111 1201-READ-FIZZ-RAW.
+002112     READ FIZZ-FILE
+002113         AT END
+002114             MOVE "Y" TO FZB-FIZZ-EOF-SW
+002115             MOVE FZB-HIGH-CT TO FZB-FIZZ-CT-WORK
+002116         NOT AT END
+002117             MOVE FIZZ-CT TO FZB-FIZZ-CT-WORK
+002118     END-READ.
+002119 1201-EXIT.
+002120     EXIT.
+002200 1210-NEXT-BUZZ.
+002201     PERFORM 1211-READ-BUZZ-RAW THRU 1211-EXIT
+002202         UNTIL FZB-BUZZ-EOF
+002203             OR FZB-BUZZ-CT-WORK NOT LESS THAN FZB-CTL-START-NBR.
+002204     IF NOT FZB-BUZZ-EOF
+002205         AND FZB-BUZZ-CT-WORK > FZB-CTL-END-NBR
+002206         MOVE "Y" TO FZB-BUZZ-EOF-SW
+002207         MOVE FZB-HIGH-CT TO FZB-BUZZ-CT-WORK
+002208     END-IF.
+002209 1210-EXIT.
+002210     EXIT.
+002211 1211-READ-BUZZ-RAW.
+002212     READ BUZZ-FILE
+002213         AT END
+002214             MOVE "Y" TO FZB-BUZZ-EOF-SW
+002215             MOVE FZB-HIGH-CT TO FZB-BUZZ-CT-WORK
+002216         NOT AT END
+002217             MOVE BUZZ-CT TO FZB-BUZZ-CT-WORK
+002218     END-READ.
+002219 1211-EXIT.
+002220     EXIT.
+002300 1220-NEXT-FZBZ.
+002301     PERFORM 1221-READ-FZBZ-RAW THRU 1221-EXIT
+002302         UNTIL FZB-FZBZ-EOF
+002303             OR FZB-FZBZ-CT-WORK NOT LESS THAN FZB-CTL-START-NBR.
+002304     IF NOT FZB-FZBZ-EOF
+002305         AND FZB-FZBZ-CT-WORK > FZB-CTL-END-NBR
+002306         MOVE "Y" TO FZB-FZBZ-EOF-SW
+002307         MOVE FZB-HIGH-CT TO FZB-FZBZ-CT-WORK
+002308     END-IF.
+002309 1220-EXIT.
+002310     EXIT.
+002311 1221-READ-FZBZ-RAW.
+002312     READ FIZZBUZZ-FILE
+002313         AT END
+002314             MOVE "Y" TO FZB-FZBZ-EOF-SW
+002315             MOVE FZB-HIGH-CT TO FZB-FZBZ-CT-WORK
+002316         NOT AT END
+002317             MOVE FZBZ-CT TO FZB-FZBZ-CT-WORK
+002318     END-READ.
+002319 1221-EXIT.
+002320     EXIT.
+002400 1230-NEXT-PLN.
+002401     PERFORM 1231-READ-PLN-RAW THRU 1231-EXIT
+002402         UNTIL FZB-PLN-EOF
+002403             OR FZB-PLN-CT-WORK NOT LESS THAN FZB-CTL-START-NBR.
+002404     IF NOT FZB-PLN-EOF
+002405         AND FZB-PLN-CT-WORK > FZB-CTL-END-NBR
+002406         MOVE "Y" TO FZB-PLN-EOF-SW
+002407         MOVE FZB-HIGH-CT TO FZB-PLN-CT-WORK
+002408     END-IF.
+002409 1230-EXIT.
+002410     EXIT.
+002411 1231-READ-PLN-RAW.
+002412     READ PLAIN-FILE
+002413         AT END
+002414             MOVE "Y" TO FZB-PLN-EOF-SW
+002415             MOVE FZB-HIGH-CT TO FZB-PLN-CT-WORK
+002416         NOT AT END
+002417             MOVE PLN-CT TO FZB-PLN-CT-WORK
+002418     END-READ.
+002419 1231-EXIT.
+002420     EXIT.
+002500 1240-NEXT-OTH.
+002501     PERFORM 1241-READ-OTH-RAW THRU 1241-EXIT
+002502         UNTIL FZB-OTH-EOF
+002503             OR FZB-OTH-CT-WORK NOT LESS THAN FZB-CTL-START-NBR.
+002504     IF NOT FZB-OTH-EOF
+002505         AND FZB-OTH-CT-WORK > FZB-CTL-END-NBR
+002506         MOVE "Y" TO FZB-OTH-EOF-SW
+002507         MOVE FZB-HIGH-CT TO FZB-OTH-CT-WORK
+002508     END-IF.
+002509 1240-EXIT.
+002510     EXIT.
+002511 1241-READ-OTH-RAW.
+002512     READ OTHER-FILE
+002513         AT END
+002514             MOVE "Y" TO FZB-OTH-EOF-SW
+002515             MOVE FZB-HIGH-CT TO FZB-OTH-CT-WORK
+002516         NOT AT END
+002517             MOVE OTH-CT TO FZB-OTH-CT-WORK
+002518     END-READ.
+002519 1241-EXIT.
+002520     EXIT.
+002600 1300-WRITE-HEADER.
+002610     INITIALIZE FZB-XTR-HEADER-RECORD.
+002620     MOVE "HD" TO FZB-XTR-HDR-TYPE.
+002630     MOVE FZB-WS-RUN-DATE TO FZB-XTR-HDR-RUN-DATE.
+002640     MOVE FZB-CTL-START-NBR TO FZB-XTR-HDR-START-NBR.
+002650     MOVE FZB-CTL-END-NBR TO FZB-XTR-HDR-END-NBR.
+002660     MOVE FZB-XTR-HEADER-RECORD TO FZB-INTERFACE-RECORD.
+002670     WRITE FZB-INTERFACE-RECORD.
+002680 1300-EXIT.
+002690     EXIT.
+002700 2000-MERGE-LOOP.
+002710     PERFORM 2100-MERGE-ONE THRU 2100-EXIT
+002720         UNTIL FZB-FIZZ-EOF AND FZB-BUZZ-EOF
+002730             AND FZB-FZBZ-EOF AND FZB-PLN-EOF AND FZB-OTH-EOF.
+002740 2000-EXIT.
+002750     EXIT.
+002760 2100-MERGE-ONE.
+002770     MOVE FZB-HIGH-CT TO FZB-LOW-CT.
+002780     IF NOT FZB-FIZZ-EOF
+002790         AND FZB-FIZZ-CT-WORK LESS THAN FZB-LOW-CT
+002800         MOVE FZB-FIZZ-CT-WORK TO FZB-LOW-CT
+002810     END-IF.
+002820     IF NOT FZB-BUZZ-EOF
+002830         AND FZB-BUZZ-CT-WORK LESS THAN FZB-LOW-CT
+002840         MOVE FZB-BUZZ-CT-WORK TO FZB-LOW-CT
+002850     END-IF.
+002860     IF NOT FZB-FZBZ-EOF
+002870         AND FZB-FZBZ-CT-WORK LESS THAN FZB-LOW-CT
+002880         MOVE FZB-FZBZ-CT-WORK TO FZB-LOW-CT
+002890     END-IF.
+002900     IF NOT FZB-PLN-EOF
+002910         AND FZB-PLN-CT-WORK LESS THAN FZB-LOW-CT
+002920         MOVE FZB-PLN-CT-WORK TO FZB-LOW-CT
+002930     END-IF.
+002940     IF NOT FZB-OTH-EOF
+002950         AND FZB-OTH-CT-WORK LESS THAN FZB-LOW-CT
+002960         MOVE FZB-OTH-CT-WORK TO FZB-LOW-CT
+002970     END-IF.
+002980     EVALUATE TRUE
+002990         WHEN NOT FZB-FIZZ-EOF AND FZB-FIZZ-CT-WORK = FZB-LOW-CT
+003000             MOVE "Fizz" TO FZB-LOW-CATEGORY
+003010             PERFORM 1200-NEXT-FIZZ THRU 1200-EXIT
+003020         WHEN NOT FZB-BUZZ-EOF AND FZB-BUZZ-CT-WORK = FZB-LOW-CT
+003030             MOVE "Buzz" TO FZB-LOW-CATEGORY
+003040             PERFORM 1210-NEXT-BUZZ THRU 1210-EXIT
+003050         WHEN NOT FZB-FZBZ-EOF AND FZB-FZBZ-CT-WORK = FZB-LOW-CT
+003060             MOVE "FizzBuzz" TO FZB-LOW-CATEGORY
+003070             PERFORM 1220-NEXT-FZBZ THRU 1220-EXIT
+003080         WHEN NOT FZB-PLN-EOF AND FZB-PLN-CT-WORK = FZB-LOW-CT
+003090             MOVE "Plain" TO FZB-LOW-CATEGORY
+003100             PERFORM 1230-NEXT-PLN THRU 1230-EXIT
+003110         WHEN NOT FZB-OTH-EOF AND FZB-OTH-CT-WORK = FZB-LOW-CT
+003120             MOVE "Other" TO FZB-LOW-CATEGORY
+003130             PERFORM 1240-NEXT-OTH THRU 1240-EXIT
+003140     END-EVALUATE.
+003150     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+003160 2100-EXIT.
+003170     EXIT.
+003180 2200-WRITE-DETAIL.
+003190     INITIALIZE FZB-XTR-DETAIL-RECORD.
+003200     MOVE "DT" TO FZB-XTR-DTL-TYPE.
+003210     MOVE FZB-LOW-CT TO FZB-XTR-DTL-CT.
+003220     MOVE FZB-LOW-CATEGORY TO FZB-XTR-DTL-CATEGORY.
+003230     MOVE FZB-XTR-DETAIL-RECORD TO FZB-INTERFACE-RECORD.
+003240     WRITE FZB-INTERFACE-RECORD.
+003250     ADD 1 TO FZB-XTR-REC-COUNT.
+003260     ADD FZB-LOW-CT TO FZB-XTR-CHECKSUM.
+003270 2200-EXIT.
+003280     EXIT.
+003290 3000-FINALIZE.
+003300     INITIALIZE FZB-XTR-TRAILER-RECORD.
+003310     MOVE "TR" TO FZB-XTR-TRL-TYPE.
+003320     MOVE FZB-XTR-REC-COUNT TO FZB-XTR-TRL-REC-COUNT.
+003330     MOVE FZB-XTR-CHECKSUM TO FZB-XTR-TRL-CHECKSUM.
+003340     MOVE FZB-XTR-TRAILER-RECORD TO FZB-INTERFACE-RECORD.
+003350     WRITE FZB-INTERFACE-RECORD.
+003360     CLOSE FIZZ-FILE BUZZ-FILE FIZZBUZZ-FILE PLAIN-FILE OTHER-FILE.
+003370     CLOSE FZB-INTERFACE-FILE.
+003380 3000-EXIT.
+003390     EXIT.
