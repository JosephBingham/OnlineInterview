@@ -1,30 +1,588 @@
-	IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZ-BUZZ.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CT PIC 999 VALUE 1.
-       01 FZ PIC 999 VALUE 1.
-       01 BZ PIC 999 VALUE 1.
-       PROCEDURE DIVISION.
-       FIZZ-BUZZ-MAIN SECTION.
-           PERFORM 100 TIMES
-                   IF FZ = 3
-                        THEN IF BZ = 5
-                           THEN DISPLAY "FizzBuzz"
-                           COMPUTE BZ = 0
-                           ELSE DISPLAY "Fizz"
-                           END-IF
-                           COMPUTE FZ = 0
-                        ELSE IF BZ = 5
-                        THEN DISPLAY "Buzz"
-                                COMPUTE BZ = 0
-                        ELSE
-                                DISPLAY CT
-                        END-IF
-                END-IF
-                ADD 1 TO CT
-                ADD 1 TO FZ
-                ADD 1 TO BZ
-           END-PERFORM
-           STOP RUN.
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FIZZ-BUZZ.
+000030 AUTHOR. J HARGROVE-BENNETT.
+000040 INSTALLATION. DAILY BATCH SUPPORT.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED. 2026-08-08.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT DESCRIPTION
+000100*    ---------- ---- -----------------------------------------
+000110*    2026-08-08 JHB  REPLACED SYSOUT DISPLAY WITH A PROPER
+000120*                    BANNERED REPORT FILE (FZBRPT01), PAGE
+000130*                    HEADERS, PAGE BREAKS, AND A SUMMARY LINE.
+000140*    2026-08-08 JHB  RANGE AND DIVISOR RULES NOW COME FROM THE
+000150*                    FZBCTL01 CONTROL RECORD (COPYBOOK FZBCTL)
+000160*                    INSTEAD OF BEING HARDCODED. THE ORIGINAL
+000170*                    FZ/BZ INCREMENT-AND-RESET COUNTERS ARE
+000180*                    GENERALIZED INTO FZB-CTR-TABLE, ONE ENTRY
+000190*                    PER CONTROL-RECORD RULE.
+000200*    2026-08-08 JHB  ADDED CHECKPOINT/RESTART - CT AND THE RULE
+000210*                    COUNTERS ARE SAVED TO FZBCKP01 EVERY
+000220*                    FZB-CKP-INTERVAL RECORDS AND RESTORED AT
+000230*                    STARTUP IF A CHECKPOINT IS STILL ACTIVE.
+000240*    2026-08-08 JHB  ADDED PER-CATEGORY EXTRACT FILES SO
+000250*                    DOWNSTREAM JOBS CAN READ JUST THE FIZZ,
+000260*                    BUZZ, FIZZBUZZ, OR PLAIN NUMBERS THEY CARE
+000270*                    ABOUT INSTEAD OF FILTERING THE FULL REPORT.
+000280*                    A NUMBER MATCHING MORE THAN ONE RULE (THE
+000290*                    "FIZZBUZZ" CASE UNDER THE DEFAULT TWO-RULE
+000300*                    CONTROL RECORD) GOES TO FIZZBUZZ-FILE.
+000310*    2026-08-08 JHB  APPEND AN AUDIT RECORD TO FZBAUD01 AT THE
+000320*                    END OF EVERY RUN - RUN DATE/TIME, JOB ID,
+000330*                    THE CONTROL-RECORD PARAMETERS IN EFFECT,
+000340*                    AND THE FINAL CATEGORY COUNTS.
+000350*    2026-08-08 JHB  CT AND THE RULE COUNTERS NOW PERSIST ACROSS
+000360*                    RUNS IN FZBPCS01 SO THE NEXT RUN CONTINUES
+000370*                    FROM WHERE THE LAST ONE LEFT OFF INSTEAD OF
+000380*                    RESTARTING AT FZB-CTL-START-NBR EVERY TIME.
+000390*                    THE CONTROL RECORD'S RANGE NOW DEFINES HOW
+000400*                    MANY NUMBERS TO PROCESS EACH RUN, NOT THE
+000410*                    ABSOLUTE STARTING POINT.
+000420*    2026-08-08 JHB  OUTPUT FILES NOW OPEN EXTEND (NOT OUTPUT) ON
+000430*                    A RESTART SO A PERSISTED OR CHECKPOINTED RUN
+000440*                    NO LONGER TRUNCATES ITS OWN CATEGORY EXTRACTS
+000450*                    AND REPORT. FZB-CTL-START-NBR IS REFRESHED TO
+000460*                    THE REAL RESTART CT SO THE AUDIT RECORD SHOWS
+000470*                    THE WINDOW ACTUALLY PROCESSED. ADDED A FIFTH
+000480*                    CATEGORY EXTRACT, OTHER-FILE, FOR A CLEAN
+000490*                    SINGLE MATCH ON A THIRD-OR-LATER CONFIGURED
+000500*                    RULE - PREVIOUSLY THESE WERE MISROUTED INTO
+000510*                    FIZZBUZZ-FILE. TALLYING AND ROUTING ARE BOTH
+000520*                    NOW DRIVEN OFF FZB-MATCH-COUNT, MATCHING
+000530*                    FZBCLSF'S CLASSIFICATION LOGIC, RATHER THAN
+000540*                    COMPARING FZB-CATEGORY AGAINST "FIZZBUZZ" AS
+000550*                    A STRING. ADDED A BOUNDS CHECK ON FZBCTL01'S
+000560*                    RULE-COUNT SO A MISTYPED VALUE OVER 5 CANNOT
+000570*                    OVERRUN THE RULE TABLE.
+000580*    2026-08-08 JHB  ADDED FZB-AUD-OTHER-COUNT TO THE AUDIT RECORD
+000590*                    SO FZB-AUD-TOTAL-COUNT TIES BACK TO ALL FIVE
+000600*                    CATEGORY COUNTS, NOT JUST FOUR. SWITCHED THE
+000610*                    FIZZ/BUZZ SINGLE-MATCH TALLY AND EXTRACT
+000620*                    ROUTING FROM A HARDCODED "Fizz"/"Buzz" LITERAL
+000630*                    TO THE CONFIGURED FZBCTL01 LABEL, SO A
+000640*                    RETUNED LABEL STILL COUNTS AND ROUTES UNDER
+000650*                    ITS OWN CATEGORY.
+000651*    2026-08-08 JHB  THE CHECKPOINT NOW ALSO CARRIES THE FIVE
+000652*                    RUNNING CATEGORY TALLIES AND THE REPORT'S
+000653*                    PAGE/LINE POSITION, RESTORED ON A RESTART -
+000654*                    PREVIOUSLY ONLY CT AND THE RULE COUNTERS WERE
+000655*                    SAVED, SO A RESTART'S SUMMARY LINE AND AUDIT
+000656*                    RECORD ONLY REFLECTED THE POST-RESTART TAIL
+000657*                    OF THE RUN. THE INITIAL PAGE-HEADER WRITE IN
+000658*                    1000-INITIALIZE IS NOW SKIPPED ON A RESTART
+000659*                    SINCE THE REPORT FILE IS ALREADY POSITIONED
+000660*                    MID-PAGE (OPEN EXTEND) - IT WAS DUPLICATING
+000661*                    THE PAGE-1 BANNER AND COLUMN HEADINGS. A
+000662*                    PLAIN NUMBER'S CATEGORY COLUMN NOW SHOWS THE
+000663*                    "Plain" LABEL INSTEAD OF THE RAW CT DIGITS,
+000664*                    MATCHING FZBCLSF AND FZBREC.
+000670******************************************************************
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER. IBM-370.
+000700 OBJECT-COMPUTER. IBM-370.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT FZB-CONTROL-FILE ASSIGN TO FZBCTL01
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS FZB-CTL-FILE-STATUS.
+000760     SELECT FZB-REPORT-FILE ASSIGN TO FZBRPT01
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS FZB-RPT-FILE-STATUS.
+000790     SELECT FZB-CHECKPOINT-FILE ASSIGN TO FZBCKP01
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS FZB-CKP-FILE-STATUS.
+000820     SELECT FIZZ-FILE ASSIGN TO FIZZOUT
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS FZB-FIZ-FILE-STATUS.
+000850     SELECT BUZZ-FILE ASSIGN TO BUZZOUT
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS FZB-BUZ-FILE-STATUS.
+000880     SELECT FIZZBUZZ-FILE ASSIGN TO FZBZOUT
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS FZB-FBZ-FILE-STATUS.
+000910     SELECT PLAIN-FILE ASSIGN TO PLAINOUT
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS FZB-PLN-FILE-STATUS.
+000940     SELECT OTHER-FILE ASSIGN TO OTHEROUT
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS FZB-OTH-FILE-STATUS.
+000970     SELECT FZB-AUDIT-FILE ASSIGN TO FZBAUD01
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS FZB-AUD-FILE-STATUS.
+001000     SELECT FZB-PERSIST-FILE ASSIGN TO FZBPCS01
+001010         ORGANIZATION IS INDEXED
+001020         ACCESS MODE IS RANDOM
+001030         RECORD KEY IS FZB-PCS-KEY
+001040         FILE STATUS IS FZB-PCS-FILE-STATUS.
+001050 DATA DIVISION.
+001060 FILE SECTION.
+001070 FD  FZB-CONTROL-FILE
+001080     LABEL RECORDS ARE STANDARD.
+001090 COPY FZBCTL.
+001100 FD  FZB-CHECKPOINT-FILE
+001110     LABEL RECORDS ARE STANDARD.
+001120 COPY FZBCKP.
+001130 FD  FIZZ-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FIZZ-RECORD==
+001160     ==FZB-CAT-CT== BY ==FIZZ-CT== ==FZB-CAT-RUN-DATE== BY
+001170     ==FIZZ-RUN-DATE==.
+001180 FD  BUZZ-FILE
+001190     LABEL RECORDS ARE STANDARD.
+001200 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==BUZZ-RECORD==
+001210     ==FZB-CAT-CT== BY ==BUZZ-CT== ==FZB-CAT-RUN-DATE== BY
+001220     ==BUZZ-RUN-DATE==.
+001230 FD  FIZZBUZZ-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==FZBZ-RECORD==
+001260     ==FZB-CAT-CT== BY ==FZBZ-CT== ==FZB-CAT-RUN-DATE== BY
+001270     ==FZBZ-RUN-DATE==.
+001280 FD  PLAIN-FILE
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==PLN-RECORD==
+001310     ==FZB-CAT-CT== BY ==PLN-CT== ==FZB-CAT-RUN-DATE== BY
+001320     ==PLN-RUN-DATE==.
+001330 FD  OTHER-FILE
+001340     LABEL RECORDS ARE STANDARD.
+001350 COPY FZBCAT REPLACING ==FZB-CATEGORY-RECORD== BY ==OTH-RECORD==
+001360     ==FZB-CAT-CT== BY ==OTH-CT== ==FZB-CAT-RUN-DATE== BY
+001370     ==OTH-RUN-DATE==.
+001380 FD  FZB-AUDIT-FILE
+001390     LABEL RECORDS ARE STANDARD.
+001400 COPY FZBAUD.
+001410 FD  FZB-PERSIST-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 COPY FZBPCS.
+001440 FD  FZB-REPORT-FILE
+001450     LABEL RECORDS ARE STANDARD
+001460     RECORD CONTAINS 80 CHARACTERS.
+001470 01  FZB-REPORT-RECORD           PIC X(80).
+001480 WORKING-STORAGE SECTION.
+001490 COPY FZBRPT.
+001500 01  FZB-CTL-FILE-STATUS         PIC X(02).
+001510 01  FZB-CKP-FILE-STATUS         PIC X(02).
+001520 01  FZB-CKP-INTERVAL            PIC 9(03) VALUE 25 COMP.
+001530 01  FZB-CKP-COUNTER             PIC 9(03) VALUE ZERO COMP.
+001540 01  CT                          PIC 9(05) VALUE 1.
+001550 01  FZB-CTR-TABLE.
+001560     05  FZB-CTR-ENTRY           OCCURS 5 TIMES.
+001570         10  FZB-CTR-VALUE       PIC 999 VALUE 1.
+001580 01  FZB-IDX                 PIC 9(01) VALUE ZERO COMP.
+001590 01  FZB-MATCH-COUNT             PIC 9(01) VALUE ZERO COMP.
+001600 01  FZB-CAT-PTR                 PIC 9(04) VALUE 1 COMP.
+001610 01  FZB-WS-DATE.
+001620     05  FZB-WS-YEAR             PIC 9(04).
+001630     05  FZB-WS-MONTH            PIC 9(02).
+001640     05  FZB-WS-DAY              PIC 9(02).
+001650 01  FZB-WS-RUN-DATE             PIC X(10).
+001660 01  FZB-WS-TIME-RAW.
+001670     05  FZB-WS-HH               PIC 9(02).
+001680     05  FZB-WS-MM               PIC 9(02).
+001690     05  FZB-WS-SS               PIC 9(02).
+001700     05  FZB-WS-CS               PIC 9(02).
+001710 01  FZB-WS-RUN-TIME             PIC X(08).
+001720 01  FZB-WS-JOBID                PIC X(08).
+001730 01  FZB-AUD-FILE-STATUS         PIC X(02).
+001740 01  FZB-PCS-FILE-STATUS         PIC X(02).
+001750 01  FZB-RANGE-SPAN              PIC 9(05) VALUE ZERO COMP.
+001760 01  FZB-RPT-FILE-STATUS         PIC X(02).
+001770 01  FZB-FIZ-FILE-STATUS         PIC X(02).
+001780 01  FZB-BUZ-FILE-STATUS         PIC X(02).
+001790 01  FZB-FBZ-FILE-STATUS         PIC X(02).
+001800 01  FZB-PLN-FILE-STATUS         PIC X(02).
+001810 01  FZB-OTH-FILE-STATUS         PIC X(02).
+001820 01  FZB-CKP-FOUND-SW            PIC X(01) VALUE "N".
+001830     88  FZB-CKP-FOUND           VALUE "Y".
+001840 01  FZB-LINE-CT                 PIC 9(02) VALUE ZERO COMP.
+001850 01  FZB-PAGE-NBR                PIC 9(04) VALUE 1 COMP.
+001860 01  FZB-MAX-LINES-PAGE          PIC 9(02) VALUE 20 COMP.
+001870 01  FZB-FIZZ-COUNT              PIC 9(05) VALUE ZERO COMP.
+001880 01  FZB-BUZZ-COUNT              PIC 9(05) VALUE ZERO COMP.
+001890 01  FZB-FIZZBUZZ-COUNT          PIC 9(05) VALUE ZERO COMP.
+001900 01  FZB-OTHER-COUNT             PIC 9(05) VALUE ZERO COMP.
+001910 01  FZB-PLAIN-COUNT             PIC 9(05) VALUE ZERO COMP.
+001920 01  FZB-TOTAL-COUNT             PIC 9(05) VALUE ZERO COMP.
+001930 01  FZB-CATEGORY                PIC X(08).
+001940 PROCEDURE DIVISION.
+001950 0000-MAINLINE SECTION.
+001960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001970     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT.
+001980     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001990     STOP RUN.
+002000 1000-INITIALIZE.
+002010     PERFORM 1050-READ-CONTROL THRU 1050-EXIT.
+002020     PERFORM 1055-READ-PERSIST-STORE THRU 1055-EXIT.
+002030     PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT.
+002040     ACCEPT FZB-WS-DATE FROM DATE YYYYMMDD.
+002050     STRING FZB-WS-MONTH   "/"
+002060            FZB-WS-DAY     "/"
+002070            FZB-WS-YEAR
+002080         DELIMITED BY SIZE INTO FZB-WS-RUN-DATE.
+002090     ACCEPT FZB-WS-TIME-RAW FROM TIME.
+002100     STRING FZB-WS-HH ":" FZB-WS-MM ":" FZB-WS-SS
+002110         DELIMITED BY SIZE INTO FZB-WS-RUN-TIME.
+002120     ACCEPT FZB-WS-JOBID FROM COMMAND-LINE.
+002130     IF FZB-WS-JOBID = SPACES
+002140         MOVE "BATCH" TO FZB-WS-JOBID
+002150     END-IF.
+002160     PERFORM 1070-OPEN-OUTPUT-FILES THRU 1070-EXIT.
+002165     IF NOT FZB-CKP-FOUND
+002170         PERFORM 1100-WRITE-PAGE-HEADERS THRU 1100-EXIT
+002175     END-IF.
+002180 1000-EXIT.
+002190     EXIT.
+002200 1050-READ-CONTROL.
+002210     OPEN INPUT FZB-CONTROL-FILE.
+002220     IF FZB-CTL-FILE-STATUS NOT = "00"
+002230         DISPLAY "FZB0100E UNABLE TO OPEN FZBCTL01, STATUS = "
+002240             FZB-CTL-FILE-STATUS
+002250         MOVE 16 TO RETURN-CODE
+002260         STOP RUN
+002270     END-IF.
+002280     READ FZB-CONTROL-FILE.
+002290     IF FZB-CTL-FILE-STATUS NOT = "00"
+002300         DISPLAY "FZB0101E UNABLE TO READ FZBCTL01, STATUS = "
+002310             FZB-CTL-FILE-STATUS
+002320         MOVE 16 TO RETURN-CODE
+002330         STOP RUN
+002340     END-IF.
+002350     CLOSE FZB-CONTROL-FILE.
+002360     IF FZB-CTL-RULE-COUNT > 5
+002370         DISPLAY "FZB0104E FZBCTL01 RULE-COUNT EXCEEDS TABLE, "
+002380             "VALUE = " FZB-CTL-RULE-COUNT
+002390         MOVE 16 TO RETURN-CODE
+002400         STOP RUN
+002410     END-IF.
+002420     MOVE FZB-CTL-START-NBR TO CT.
+002430     COMPUTE FZB-RANGE-SPAN = FZB-CTL-END-NBR - FZB-CTL-START-NBR.
+002440 1050-EXIT.
+002450     EXIT.
+002460 1055-READ-PERSIST-STORE.
+002470     MOVE "00001" TO FZB-PCS-KEY.
+002480     OPEN INPUT FZB-PERSIST-FILE.
+002490     IF FZB-PCS-FILE-STATUS = "00"
+002500         READ FZB-PERSIST-FILE
+002510         IF FZB-PCS-FILE-STATUS = "00"
+002520             AND FZB-PCS-RULE-COUNT GREATER THAN ZERO
+002530             COMPUTE CT = FZB-PCS-LAST-CT + 1
+002540             MOVE CT TO FZB-CTL-START-NBR
+002550             COMPUTE FZB-CTL-END-NBR = CT + FZB-RANGE-SPAN
+002560             PERFORM 1056-RESTORE-PCS-CTR THRU 1056-EXIT
+002570                 VARYING FZB-IDX FROM 1 BY 1
+002580                 UNTIL FZB-IDX > FZB-PCS-RULE-COUNT
+002590             DISPLAY "FZB0103I CONTINUING FROM PERSISTED CT = " CT
+002600         END-IF
+002610         CLOSE FZB-PERSIST-FILE
+002620     END-IF.
+002630 1055-EXIT.
+002640     EXIT.
+002650 1056-RESTORE-PCS-CTR.
+002660     MOVE FZB-PCS-CTR-VALUE (FZB-IDX) TO FZB-CTR-VALUE (FZB-IDX).
+002670 1056-EXIT.
+002680     EXIT.
+002690 1060-READ-CHECKPOINT.
+002700     OPEN INPUT FZB-CHECKPOINT-FILE.
+002710     IF FZB-CKP-FILE-STATUS = "00"
+002720         READ FZB-CHECKPOINT-FILE
+002730         IF FZB-CKP-FILE-STATUS = "00"
+002740             AND FZB-CKP-RULE-COUNT GREATER THAN ZERO
+002750             MOVE FZB-CKP-CT TO CT
+002760             PERFORM 1061-RESTORE-CTR THRU 1061-EXIT
+002770                 VARYING FZB-IDX FROM 1 BY 1
+002780                 UNTIL FZB-IDX > FZB-CKP-RULE-COUNT
+002782             MOVE FZB-CKP-FIZZ-COUNT TO FZB-FIZZ-COUNT
+002783             MOVE FZB-CKP-BUZZ-COUNT TO FZB-BUZZ-COUNT
+002784             MOVE FZB-CKP-FIZZBUZZ-COUNT TO FZB-FIZZBUZZ-COUNT
+002785             MOVE FZB-CKP-PLAIN-COUNT TO FZB-PLAIN-COUNT
+002786             MOVE FZB-CKP-OTHER-COUNT TO FZB-OTHER-COUNT
+002787             MOVE FZB-CKP-PAGE-NBR TO FZB-PAGE-NBR
+002788             MOVE FZB-CKP-LINE-CT TO FZB-LINE-CT
+002790             DISPLAY "FZB0102I RESUMING FROM CHECKPOINT, CT = " CT
+002800             MOVE "Y" TO FZB-CKP-FOUND-SW
+002810         END-IF
+002820         CLOSE FZB-CHECKPOINT-FILE
+002830     END-IF.
+002840 1060-EXIT.
+002850     EXIT.
+002860 1061-RESTORE-CTR.
+002870     MOVE FZB-CKP-CTR-VALUE (FZB-IDX) TO FZB-CTR-VALUE (FZB-IDX).
+002880 1061-EXIT.
+002890     EXIT.
+002900 1070-OPEN-OUTPUT-FILES.
+002910     IF FZB-CKP-FOUND
+002920         OPEN EXTEND FZB-REPORT-FILE
+002930         IF FZB-RPT-FILE-STATUS = "35"
+002940             OPEN OUTPUT FZB-REPORT-FILE
+002950         END-IF
+002960         OPEN EXTEND FIZZ-FILE
+002970         IF FZB-FIZ-FILE-STATUS = "35"
+002980             OPEN OUTPUT FIZZ-FILE
+002990         END-IF
+003000         OPEN EXTEND BUZZ-FILE
+003010         IF FZB-BUZ-FILE-STATUS = "35"
+003020             OPEN OUTPUT BUZZ-FILE
+003030         END-IF
+003040         OPEN EXTEND FIZZBUZZ-FILE
+003050         IF FZB-FBZ-FILE-STATUS = "35"
+003060             OPEN OUTPUT FIZZBUZZ-FILE
+003070         END-IF
+003080         OPEN EXTEND PLAIN-FILE
+003090         IF FZB-PLN-FILE-STATUS = "35"
+003100             OPEN OUTPUT PLAIN-FILE
+003110         END-IF
+003120         OPEN EXTEND OTHER-FILE
+003130         IF FZB-OTH-FILE-STATUS = "35"
+003140             OPEN OUTPUT OTHER-FILE
+003150         END-IF
+003160     ELSE
+003170         OPEN OUTPUT FZB-REPORT-FILE
+003180         OPEN OUTPUT FIZZ-FILE BUZZ-FILE FIZZBUZZ-FILE PLAIN-FILE
+003190             OTHER-FILE
+003200     END-IF.
+003210 1070-EXIT.
+003220     EXIT.
+003230 1100-WRITE-PAGE-HEADERS.
+003240     MOVE SPACES TO FZB-HDG1-LINE.
+003250     MOVE "FIZZ-BUZZ CLASSIFICATION RPT" TO FZB-H1-TITLE.
+003260     MOVE "RUN DATE:" TO FZB-H1-LIT-DATE.
+003270     MOVE FZB-WS-RUN-DATE TO FZB-H1-RUN-DATE.
+003280     MOVE "PAGE:" TO FZB-H1-LIT-PAGE.
+003290     MOVE FZB-PAGE-NBR TO FZB-H1-PAGE-NBR.
+003300     MOVE FZB-HDG1-LINE TO FZB-REPORT-RECORD.
+003310     WRITE FZB-REPORT-RECORD.
+003320     MOVE "CT NBR" TO FZB-H2-LIT-CT.
+003330     MOVE "CATEGORY" TO FZB-H2-LIT-CAT.
+003340     MOVE "RUN DATE" TO FZB-H2-LIT-DATE.
+003350     MOVE FZB-HDG2-LINE TO FZB-REPORT-RECORD.
+003360     WRITE FZB-REPORT-RECORD.
+003370     MOVE FZB-BLANK-LINE TO FZB-REPORT-RECORD.
+003380     WRITE FZB-REPORT-RECORD.
+003390     MOVE ZERO TO FZB-LINE-CT.
+003400 1100-EXIT.
+003410     EXIT.
+003420 2000-PROCESS-LOOP.
+003430     PERFORM 2100-CLASSIFY-CT THRU 2100-EXIT
+003440         UNTIL CT > FZB-CTL-END-NBR.
+003450 2000-EXIT.
+003460     EXIT.
+003470 2100-CLASSIFY-CT.
+003480     IF FZB-LINE-CT NOT LESS THAN FZB-MAX-LINES-PAGE
+003490         ADD 1 TO FZB-PAGE-NBR
+003500         PERFORM 1100-WRITE-PAGE-HEADERS THRU 1100-EXIT
+003510     END-IF.
+003520     MOVE SPACES TO FZB-CATEGORY.
+003530     MOVE 1 TO FZB-CAT-PTR.
+003540     MOVE ZERO TO FZB-MATCH-COUNT.
+003550     PERFORM 2110-APPLY-RULE THRU 2110-EXIT
+003560         VARYING FZB-IDX FROM 1 BY 1
+003570         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+003580     IF FZB-MATCH-COUNT = ZERO
+003590         MOVE "Plain" TO FZB-CATEGORY
+003600         ADD 1 TO FZB-PLAIN-COUNT
+003610     ELSE
+003620         PERFORM 2120-TALLY-CATEGORY THRU 2120-EXIT
+003630     END-IF.
+003640     PERFORM 2150-WRITE-CATEGORY-EXTRACT THRU 2150-EXIT.
+003650     PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT.
+003660     ADD 1 TO CT.
+003670     PERFORM 2130-ADVANCE-COUNTERS THRU 2130-EXIT.
+003680     ADD 1 TO FZB-CKP-COUNTER.
+003690     IF FZB-CKP-COUNTER NOT LESS THAN FZB-CKP-INTERVAL
+003700         PERFORM 2140-WRITE-CHECKPOINT THRU 2140-EXIT
+003710         MOVE ZERO TO FZB-CKP-COUNTER
+003720     END-IF.
+003730 2100-EXIT.
+003740     EXIT.
+003750 2110-APPLY-RULE.
+003760     IF FZB-CTR-VALUE (FZB-IDX) = FZB-CTL-DIVISOR (FZB-IDX)
+003770         STRING FZB-CTL-LABEL (FZB-IDX) DELIMITED BY SPACE
+003780             INTO FZB-CATEGORY
+003790             WITH POINTER FZB-CAT-PTR
+003800         END-STRING
+003810         MOVE ZERO TO FZB-CTR-VALUE (FZB-IDX)
+003820         ADD 1 TO FZB-MATCH-COUNT
+003830     END-IF.
+003840 2110-EXIT.
+003850     EXIT.
+003860 2120-TALLY-CATEGORY.
+003870     IF FZB-MATCH-COUNT > 1
+003880         ADD 1 TO FZB-FIZZBUZZ-COUNT
+003890     ELSE
+003900         EVALUATE FZB-CATEGORY
+003910             WHEN FZB-CTL-LABEL (1)
+003920                 ADD 1 TO FZB-FIZZ-COUNT
+003930             WHEN FZB-CTL-LABEL (2)
+003940                 ADD 1 TO FZB-BUZZ-COUNT
+003950             WHEN OTHER
+003960                 ADD 1 TO FZB-OTHER-COUNT
+003970         END-EVALUATE
+003980     END-IF.
+003990 2120-EXIT.
+004000     EXIT.
+004010 2130-ADVANCE-COUNTERS.
+004020     PERFORM 2131-ADVANCE-ONE THRU 2131-EXIT
+004030         VARYING FZB-IDX FROM 1 BY 1
+004040         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+004050 2130-EXIT.
+004060     EXIT.
+004070 2131-ADVANCE-ONE.
+004080     ADD 1 TO FZB-CTR-VALUE (FZB-IDX).
+004090 2131-EXIT.
+004100     EXIT.
+004110 2140-WRITE-CHECKPOINT.
+004120     INITIALIZE FZB-CHECKPOINT-RECORD.
+004130     MOVE CT TO FZB-CKP-CT.
+004140     MOVE FZB-CTL-RULE-COUNT TO FZB-CKP-RULE-COUNT.
+004150     PERFORM 2141-SAVE-CTR THRU 2141-EXIT
+004160         VARYING FZB-IDX FROM 1 BY 1
+004170         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+004171     MOVE FZB-FIZZ-COUNT TO FZB-CKP-FIZZ-COUNT.
+004172     MOVE FZB-BUZZ-COUNT TO FZB-CKP-BUZZ-COUNT.
+004173     MOVE FZB-FIZZBUZZ-COUNT TO FZB-CKP-FIZZBUZZ-COUNT.
+004174     MOVE FZB-PLAIN-COUNT TO FZB-CKP-PLAIN-COUNT.
+004175     MOVE FZB-OTHER-COUNT TO FZB-CKP-OTHER-COUNT.
+004176     MOVE FZB-PAGE-NBR TO FZB-CKP-PAGE-NBR.
+004177     MOVE FZB-LINE-CT TO FZB-CKP-LINE-CT.
+004180     OPEN OUTPUT FZB-CHECKPOINT-FILE.
+004190     WRITE FZB-CHECKPOINT-RECORD.
+004200     CLOSE FZB-CHECKPOINT-FILE.
+004210 2140-EXIT.
+004220     EXIT.
+004230 2141-SAVE-CTR.
+004240     MOVE FZB-CTR-VALUE (FZB-IDX) TO FZB-CKP-CTR-VALUE (FZB-IDX).
+004250 2141-EXIT.
+004260     EXIT.
+004270 2150-WRITE-CATEGORY-EXTRACT.
+004280     IF FZB-MATCH-COUNT = ZERO
+004290         MOVE CT TO PLN-CT
+004300         MOVE FZB-WS-RUN-DATE TO PLN-RUN-DATE
+004310         WRITE PLN-RECORD
+004320     ELSE
+004330         IF FZB-MATCH-COUNT > 1
+004340             MOVE CT TO FZBZ-CT
+004350             MOVE FZB-WS-RUN-DATE TO FZBZ-RUN-DATE
+004360             WRITE FZBZ-RECORD
+004370         ELSE
+004380             EVALUATE FZB-CATEGORY
+004390                 WHEN FZB-CTL-LABEL (1)
+004400                     MOVE CT TO FIZZ-CT
+004410                     MOVE FZB-WS-RUN-DATE TO FIZZ-RUN-DATE
+004420                     WRITE FIZZ-RECORD
+004430                 WHEN FZB-CTL-LABEL (2)
+004440                     MOVE CT TO BUZZ-CT
+004450                     MOVE FZB-WS-RUN-DATE TO BUZZ-RUN-DATE
+004460                     WRITE BUZZ-RECORD
+004470                 WHEN OTHER
+004480                     MOVE CT TO OTH-CT
+004490                     MOVE FZB-WS-RUN-DATE TO OTH-RUN-DATE
+004500                     WRITE OTH-RECORD
+004510             END-EVALUATE
+004520         END-IF
+004530     END-IF.
+004540 2150-EXIT.
+004550     EXIT.
+004560 2200-WRITE-DETAIL.
+004570     MOVE SPACES TO FZB-DETAIL-LINE.
+004580     MOVE CT TO FZB-DTL-CT.
+004590     MOVE FZB-CATEGORY TO FZB-DTL-CATEGORY.
+004600     MOVE FZB-WS-RUN-DATE TO FZB-DTL-RUN-DATE.
+004610     MOVE FZB-DETAIL-LINE TO FZB-REPORT-RECORD.
+004620     WRITE FZB-REPORT-RECORD.
+004630     ADD 1 TO FZB-LINE-CT.
+004640 2200-EXIT.
+004650     EXIT.
+004660 3000-FINALIZE.
+004670     COMPUTE FZB-TOTAL-COUNT = FZB-FIZZ-COUNT + FZB-BUZZ-COUNT
+004680         + FZB-FIZZBUZZ-COUNT + FZB-PLAIN-COUNT + FZB-OTHER-COUNT.
+004690     MOVE SPACES TO FZB-SUMMARY-LINE.
+004700     MOVE "TOTAL PROCESSED:" TO FZB-SUM-LIT-TOTAL.
+004710     MOVE FZB-TOTAL-COUNT TO FZB-SUM-TOTAL.
+004720     MOVE "FIZZ:" TO FZB-SUM-LIT-FIZZ.
+004730     MOVE FZB-FIZZ-COUNT TO FZB-SUM-FIZZ.
+004740     MOVE "BUZZ:" TO FZB-SUM-LIT-BUZZ.
+004750     MOVE FZB-BUZZ-COUNT TO FZB-SUM-BUZZ.
+004760     MOVE "FIZZBUZZ:" TO FZB-SUM-LIT-FZBZ.
+004770     MOVE FZB-FIZZBUZZ-COUNT TO FZB-SUM-FIZZBUZZ.
+004780     MOVE "PLAIN:" TO FZB-SUM-LIT-PLAIN.
+004790     MOVE FZB-PLAIN-COUNT TO FZB-SUM-PLAIN.
+004800     MOVE "OTHER:" TO FZB-SUM-LIT-OTHER.
+004810     MOVE FZB-OTHER-COUNT TO FZB-SUM-OTHER.
+004820     MOVE FZB-BLANK-LINE TO FZB-REPORT-RECORD.
+004830     WRITE FZB-REPORT-RECORD.
+004840     MOVE FZB-SUMMARY-LINE TO FZB-REPORT-RECORD.
+004850     WRITE FZB-REPORT-RECORD.
+004860     MOVE FZB-SUMMARY-LINE2 TO FZB-REPORT-RECORD.
+004870     WRITE FZB-REPORT-RECORD.
+004880     CLOSE FZB-REPORT-FILE.
+004890     CLOSE FIZZ-FILE BUZZ-FILE FIZZBUZZ-FILE PLAIN-FILE OTHER-FILE.
+004900     PERFORM 3010-CLEAR-CHECKPOINT THRU 3010-EXIT.
+004910     PERFORM 3020-WRITE-AUDIT-RECORD THRU 3020-EXIT.
+004920     PERFORM 3030-WRITE-PERSIST-STORE THRU 3030-EXIT.
+004930 3000-EXIT.
+004940     EXIT.
+004950 3010-CLEAR-CHECKPOINT.
+004960     INITIALIZE FZB-CHECKPOINT-RECORD.
+004970     MOVE CT TO FZB-CKP-CT.
+004980     MOVE ZERO TO FZB-CKP-RULE-COUNT.
+004990     OPEN OUTPUT FZB-CHECKPOINT-FILE.
+005000     WRITE FZB-CHECKPOINT-RECORD.
+005010     CLOSE FZB-CHECKPOINT-FILE.
+005020 3010-EXIT.
+005030     EXIT.
+005040 3020-WRITE-AUDIT-RECORD.
+005050     INITIALIZE FZB-AUDIT-RECORD.
+005060     MOVE FZB-WS-RUN-DATE TO FZB-AUD-RUN-DATE.
+005070     MOVE FZB-WS-RUN-TIME TO FZB-AUD-RUN-TIME.
+005080     MOVE FZB-WS-JOBID TO FZB-AUD-JOB-ID.
+005090     MOVE FZB-CTL-START-NBR TO FZB-AUD-START-NBR.
+005100     MOVE FZB-CTL-END-NBR TO FZB-AUD-END-NBR.
+005110     MOVE FZB-CTL-RULE-COUNT TO FZB-AUD-RULE-COUNT.
+005120     PERFORM 3021-SAVE-AUDIT-RULE THRU 3021-EXIT
+005130         VARYING FZB-IDX FROM 1 BY 1
+005140         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+005150     MOVE FZB-FIZZ-COUNT TO FZB-AUD-FIZZ-COUNT.
+005160     MOVE FZB-BUZZ-COUNT TO FZB-AUD-BUZZ-COUNT.
+005170     MOVE FZB-FIZZBUZZ-COUNT TO FZB-AUD-FIZZBUZZ-COUNT.
+005180     MOVE FZB-PLAIN-COUNT TO FZB-AUD-PLAIN-COUNT.
+005190     MOVE FZB-OTHER-COUNT TO FZB-AUD-OTHER-COUNT.
+005200     MOVE FZB-TOTAL-COUNT TO FZB-AUD-TOTAL-COUNT.
+005210     OPEN EXTEND FZB-AUDIT-FILE.
+005220     IF FZB-AUD-FILE-STATUS = "35"
+005230         OPEN OUTPUT FZB-AUDIT-FILE
+005240     END-IF.
+005250     WRITE FZB-AUDIT-RECORD.
+005260     CLOSE FZB-AUDIT-FILE.
+005270 3020-EXIT.
+005280     EXIT.
+005290 3021-SAVE-AUDIT-RULE.
+005300     MOVE FZB-CTL-DIVISOR (FZB-IDX) TO FZB-AUD-DIVISOR (FZB-IDX).
+005310     MOVE FZB-CTL-LABEL (FZB-IDX) TO FZB-AUD-LABEL (FZB-IDX).
+005320 3021-EXIT.
+005330     EXIT.
+005340 3030-WRITE-PERSIST-STORE.
+005350     INITIALIZE FZB-PERSIST-RECORD.
+005360     MOVE "00001" TO FZB-PCS-KEY.
+005370     COMPUTE FZB-PCS-LAST-CT = FZB-CTL-END-NBR.
+005380     MOVE FZB-CTL-RULE-COUNT TO FZB-PCS-RULE-COUNT.
+005390     PERFORM 3031-SAVE-PCS-CTR THRU 3031-EXIT
+005400         VARYING FZB-IDX FROM 1 BY 1
+005410         UNTIL FZB-IDX > FZB-CTL-RULE-COUNT.
+005420     OPEN I-O FZB-PERSIST-FILE.
+005430     IF FZB-PCS-FILE-STATUS = "35"
+005440         OPEN OUTPUT FZB-PERSIST-FILE
+005450         WRITE FZB-PERSIST-RECORD
+005460     ELSE
+005470         REWRITE FZB-PERSIST-RECORD
+005480         IF FZB-PCS-FILE-STATUS = "23"
+005490             WRITE FZB-PERSIST-RECORD
+005500         END-IF
+005510     END-IF.
+005520     CLOSE FZB-PERSIST-FILE.
+005530 3030-EXIT.
+005540     EXIT.
+005550 3031-SAVE-PCS-CTR.
+005560     MOVE FZB-CTR-VALUE (FZB-IDX) TO FZB-PCS-CTR-VALUE (FZB-IDX).
+005570 3031-EXIT.
+005580     EXIT.
