@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBEXR
+000030*    DESCRIPTION : PRINT LINE LAYOUTS FOR THE FIZZ-BUZZ
+000040*                  RECONCILIATION EXCEPTION REPORT (FZBREC).
+000050*    MODIFICATION HISTORY
+000060*    DATE       INIT DESCRIPTION
+000070*    ---------- ---- -----------------------------------------
+000080*    2026-08-08 JHB  INITIAL VERSION.
+000090******************************************************************
+000100 01  FZB-EXR-HDG-LINE.
+000110     05  FZB-EXR-H-TITLE     PIC X(39) VALUE
+000120         "FIZZ-BUZZ RECONCILIATION EXCEPTION RPT".
+000130     05  FILLER              PIC X(13) VALUE SPACES.
+000140     05  FZB-EXR-H-LIT-DATE  PIC X(09) VALUE "RUN DATE:".
+000150     05  FZB-EXR-H-RUN-DATE  PIC X(10).
+000160     05  FILLER              PIC X(09) VALUE SPACES.
+000170 01  FZB-EXR-DETAIL-LINE.
+000180     05  FZB-EXR-CATEGORY    PIC X(10).
+000190     05  FILLER              PIC X(02) VALUE SPACES.
+000200     05  FZB-EXR-LIT-EXP     PIC X(09) VALUE "EXPECTED:".
+000210     05  FZB-EXR-EXPECTED    PIC ZZZZ9.
+000220     05  FILLER              PIC X(02) VALUE SPACES.
+000230     05  FZB-EXR-LIT-ACT     PIC X(07) VALUE "ACTUAL:".
+000240     05  FZB-EXR-ACTUAL      PIC ZZZZ9.
+000250     05  FILLER              PIC X(02) VALUE SPACES.
+000260     05  FZB-EXR-STATUS      PIC X(09).
+000270     05  FILLER              PIC X(29) VALUE SPACES.
+000280 01  FZB-EXR-SUMMARY-LINE.
+000290     05  FZB-EXR-S-LIT       PIC X(15) VALUE "OVERALL STATUS:".
+000300     05  FZB-EXR-S-STATUS    PIC X(09).
+000310     05  FILLER              PIC X(56) VALUE SPACES.
+000320 01  FZB-EXR-BLANK-LINE      PIC X(80) VALUE SPACES.
