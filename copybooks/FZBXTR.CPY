@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBXTR
+000030*    DESCRIPTION : FIXED-WIDTH RECORD LAYOUTS FOR THE FIZZ-BUZZ
+000040*                  DOWNSTREAM INTERFACE EXTRACT (FZBXTR01). ONE
+000050*                  HEADER RECORD, ONE DETAIL RECORD PER CT
+000060*                  PROCESSED, AND ONE TRAILER RECORD CARRYING THE
+000070*                  RECORD COUNT AND A CHECKSUM SO THE RECEIVING
+000080*                  SYSTEM CAN VALIDATE THE FILE ARRIVED COMPLETE
+000090*                  BEFORE LOADING IT. ALL THREE RECORDS ARE THE
+000100*                  SAME LENGTH, DISTINGUISHED BY THE LEADING
+000110*                  RECORD-TYPE CODE.
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT DESCRIPTION
+000140*    ---------- ---- -----------------------------------------
+000150*    2026-08-08 JHB  INITIAL VERSION.
+000160******************************************************************
+000170 01  FZB-XTR-HEADER-RECORD.
+000180     05  FZB-XTR-HDR-TYPE        PIC X(02) VALUE "HD".
+000190     05  FZB-XTR-HDR-RUN-DATE    PIC X(10).
+000200     05  FZB-XTR-HDR-START-NBR   PIC 9(05).
+000210     05  FZB-XTR-HDR-END-NBR     PIC 9(05).
+000220     05  FILLER                  PIC X(18) VALUE SPACES.
+000230 01  FZB-XTR-DETAIL-RECORD.
+000240     05  FZB-XTR-DTL-TYPE        PIC X(02) VALUE "DT".
+000250     05  FZB-XTR-DTL-CT          PIC 9(05).
+000260     05  FZB-XTR-DTL-CATEGORY    PIC X(08).
+000270     05  FILLER                  PIC X(25) VALUE SPACES.
+000280 01  FZB-XTR-TRAILER-RECORD.
+000290     05  FZB-XTR-TRL-TYPE        PIC X(02) VALUE "TR".
+000300     05  FZB-XTR-TRL-REC-COUNT   PIC 9(07).
+000310     05  FZB-XTR-TRL-CHECKSUM    PIC 9(09).
+000320     05  FILLER                  PIC X(22) VALUE SPACES.
