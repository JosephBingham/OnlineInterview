@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBPCS
+000030*    DESCRIPTION : PERSISTENT CONTROL STORE - THE LAST CT AND
+000040*                  RULE COUNTERS PROCESSED BY THE MOST RECENT
+000050*                  COMPLETED RUN OF FIZZ-BUZZ-MAIN, SO THE NEXT
+000060*                  RUN PICKS UP THE NEXT BLOCK OF NUMBERS RATHER
+000070*                  THAN REPROCESSING THE SAME RANGE. SEPARATE
+000080*                  FROM THE FZBCKP MID-RUN RESTART CHECKPOINT -
+000090*                  THIS RECORD SURVIVES A NORMAL END OF RUN,
+000100*                  FZBCKP DOES NOT.
+000110*    MODIFICATION HISTORY
+000120*    DATE       INIT DESCRIPTION
+000130*    ---------- ---- -----------------------------------------
+000140*    2026-08-08 JHB  INITIAL VERSION.
+000150******************************************************************
+000160 01  FZB-PERSIST-RECORD.
+000170     05  FZB-PCS-KEY             PIC X(05).
+000180     05  FZB-PCS-LAST-CT         PIC 9(05).
+000190     05  FZB-PCS-RULE-COUNT      PIC 9(01).
+000200     05  FZB-PCS-CTR-TABLE       OCCURS 5 TIMES.
+000210         10  FZB-PCS-CTR-VALUE   PIC 999.
