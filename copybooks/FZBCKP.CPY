@@ -0,0 +1,34 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBCKP
+000030*    DESCRIPTION : CHECKPOINT RECORD FOR FIZZ-BUZZ-MAIN. CARRIES
+000040*                  ENOUGH STATE (NEXT CT TO PROCESS AND THE
+000050*                  CURRENT VALUE OF EACH RULE'S COUNTER) TO
+000060*                  RESUME A RUN THAT ABENDED MID-WINDOW WITHOUT
+000070*                  REPROCESSING NUMBERS ALREADY REPORTED.
+000080*                  FZB-CKP-RULE-COUNT = ZERO MEANS "NO ACTIVE
+000090*                  CHECKPOINT" - EITHER NONE WAS EVER TAKEN OR
+000100*                  THE LAST RUN COMPLETED NORMALLY.
+000110*    MODIFICATION HISTORY
+000120*    DATE       INIT DESCRIPTION
+000130*    ---------- ---- -----------------------------------------
+000140*    2026-08-08 JHB  INITIAL VERSION.
+000141*    2026-08-08 JHB  ADDED THE FIVE RUNNING CATEGORY TALLIES AND
+000142*                    THE REPORT'S PAGE/LINE POSITION SO A RESTART
+000143*                    PICKS THOSE UP TOO - WITHOUT THEM, THE
+000144*                    END-OF-RUN SUMMARY AND THE AUDIT RECORD ONLY
+000145*                    REFLECTED THE POST-RESTART TAIL OF THE RUN,
+000146*                    AND THE REPORT GOT A DUPLICATE PAGE-1 BANNER
+000147*                    ON EVERY RESTART.
+000150******************************************************************
+000160 01  FZB-CHECKPOINT-RECORD.
+000170     05  FZB-CKP-CT              PIC 9(05).
+000180     05  FZB-CKP-RULE-COUNT      PIC 9(01).
+000190     05  FZB-CKP-CTR-TABLE       OCCURS 5 TIMES.
+000200         10  FZB-CKP-CTR-VALUE   PIC 999.
+000210     05  FZB-CKP-FIZZ-COUNT      PIC 9(05).
+000220     05  FZB-CKP-BUZZ-COUNT      PIC 9(05).
+000230     05  FZB-CKP-FIZZBUZZ-COUNT  PIC 9(05).
+000240     05  FZB-CKP-PLAIN-COUNT     PIC 9(05).
+000250     05  FZB-CKP-OTHER-COUNT     PIC 9(05).
+000260     05  FZB-CKP-PAGE-NBR        PIC 9(04).
+000270     05  FZB-CKP-LINE-CT         PIC 9(02).
