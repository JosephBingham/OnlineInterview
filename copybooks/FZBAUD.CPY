@@ -0,0 +1,35 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBAUD
+000030*    DESCRIPTION : ONE AUDIT RECORD PER FIZZ-BUZZ-MAIN RUN,
+000040*                  APPENDED TO FZBAUD01. CARRIES WHEN THE RUN
+000050*                  HAPPENED, WHAT JOB/OPERATOR RAN IT, THE
+000060*                  CONTROL-RECORD PARAMETERS IN EFFECT, AND THE
+000070*                  FINAL CATEGORY COUNTS, SO "WHAT PARAMETERS
+000080*                  PRODUCED TUESDAY'S REPORT" CAN BE ANSWERED
+000090*                  FROM THE AUDIT FILE INSTEAD OF GUESSWORK.
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT DESCRIPTION
+000120*    ---------- ---- -----------------------------------------
+000130*    2026-08-08 JHB  INITIAL VERSION.
+000132*    2026-08-08 JHB  ADDED FZB-AUD-OTHER-COUNT - A CLEAN SINGLE
+000134*                    MATCH ON A THIRD-OR-LATER CONFIGURED RULE
+000136*                    HAS ITS OWN CATEGORY EXTRACT (OTHEROUT) AND
+000138*                    NEEDS ITS OWN AUDIT COUNT, OR FZB-AUD-TOTAL-
+000140*                    COUNT NEVER TIES BACK TO THE OTHER FOUR.
+000142******************************************************************
+000150 01  FZB-AUDIT-RECORD.
+000160     05  FZB-AUD-RUN-DATE        PIC X(10).
+000170     05  FZB-AUD-RUN-TIME        PIC X(08).
+000180     05  FZB-AUD-JOB-ID          PIC X(08).
+000190     05  FZB-AUD-START-NBR       PIC 9(05).
+000200     05  FZB-AUD-END-NBR         PIC 9(05).
+000210     05  FZB-AUD-RULE-COUNT      PIC 9(01).
+000220     05  FZB-AUD-RULE-TABLE      OCCURS 5 TIMES.
+000230         10  FZB-AUD-DIVISOR     PIC 9(03).
+000240         10  FZB-AUD-LABEL       PIC X(08).
+000250     05  FZB-AUD-FIZZ-COUNT      PIC 9(05).
+000260     05  FZB-AUD-BUZZ-COUNT      PIC 9(05).
+000270     05  FZB-AUD-FIZZBUZZ-COUNT  PIC 9(05).
+000280     05  FZB-AUD-PLAIN-COUNT     PIC 9(05).
+000282     05  FZB-AUD-OTHER-COUNT     PIC 9(05).
+000290     05  FZB-AUD-TOTAL-COUNT     PIC 9(05).
