@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBCTL
+000030*    DESCRIPTION : CONTROL RECORD FOR FIZZ-BUZZ CLASSIFICATION.
+000040*                  CARRIES THE RANGE TO PROCESS AND THE TABLE OF
+000050*                  DIVISOR/LABEL RULES TO APPLY TO EACH NUMBER.
+000060*                  ALSO USED AS THE LINKAGE PARAMETER FZBCLSF
+000070*                  TAKES SO ONLINE AND BATCH CALLERS SHARE ONE
+000080*                  RECORD SHAPE FOR THE RULE TABLE.
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    ---------- ---- -----------------------------------------
+000120*    2026-08-08 JHB  INITIAL VERSION - EXTERNALIZES THE RANGE
+000130*                    AND DIVISOR RULES OUT OF FIZZ-BUZZ-MAIN.
+000140*    2026-08-08 JHB  NOTED REUSE AS THE FZBCLSF LINKAGE RECORD.
+000150******************************************************************
+000160 01  FZB-CONTROL-RECORD.
+000170     05  FZB-CTL-START-NBR       PIC 9(05).
+000180     05  FZB-CTL-END-NBR         PIC 9(05).
+000190     05  FZB-CTL-RULE-COUNT      PIC 9(01).
+000200     05  FZB-CTL-RULE-TABLE      OCCURS 5 TIMES.
+000210         10  FZB-CTL-DIVISOR     PIC 9(03).
+000220         10  FZB-CTL-LABEL       PIC X(08).
