@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBCAT
+000030*    DESCRIPTION : COMMON RECORD LAYOUT FOR THE FOUR PER-
+000040*                  CATEGORY EXTRACT FILES (FIZZ, BUZZ, FIZZBUZZ,
+000050*                  PLAIN) FIZZ-BUZZ-MAIN PRODUCES ALONGSIDE THE
+000060*                  MAIN REPORT. COPY ... REPLACING IS USED AT
+000070*                  EACH FD SO EVERY FILE GETS ITS OWN RECORD
+000080*                  NAME OFF THIS ONE LAYOUT.
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT DESCRIPTION
+000110*    ---------- ---- -----------------------------------------
+000120*    2026-08-08 JHB  INITIAL VERSION.
+000130******************************************************************
+000140 01  FZB-CATEGORY-RECORD.
+000150     05  FZB-CAT-CT              PIC 9(05).
+000160     05  FZB-CAT-RUN-DATE        PIC X(10).
