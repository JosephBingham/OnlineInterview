@@ -0,0 +1,55 @@
+000010******************************************************************
+000020*    COPYBOOK    : FZBRPT
+000030*    DESCRIPTION : PRINT LINE LAYOUTS FOR THE FIZZ-BUZZ
+000040*                  CLASSIFICATION REPORT (FZBRPT01).
+000050*    MODIFICATION HISTORY
+000060*    DATE       INIT DESCRIPTION
+000070*    ---------- ---- -----------------------------------------
+000080*    2026-08-08 JHB  INITIAL VERSION - REPLACES SYSOUT DISPLAY.
+000090******************************************************************
+000100 01  FZB-HDG1-LINE.
+000110     05  FZB-H1-TITLE        PIC X(29) VALUE
+000120         "FIZZ-BUZZ CLASSIFICATION RPT".
+000130     05  FILLER              PIC X(14) VALUE SPACES.
+000140     05  FZB-H1-LIT-DATE     PIC X(09) VALUE "RUN DATE:".
+000150     05  FZB-H1-RUN-DATE     PIC X(10).
+000160     05  FILLER              PIC X(05) VALUE SPACES.
+000170     05  FZB-H1-LIT-PAGE     PIC X(05) VALUE "PAGE:".
+000180     05  FZB-H1-PAGE-NBR     PIC ZZZ9.
+000190     05  FILLER              PIC X(04) VALUE SPACES.
+000200 01  FZB-HDG2-LINE.
+000210     05  FZB-H2-LIT-CT       PIC X(08) VALUE "CT NBR".
+000220     05  FILLER              PIC X(04) VALUE SPACES.
+000230     05  FZB-H2-LIT-CAT      PIC X(08) VALUE "CATEGORY".
+000240     05  FILLER              PIC X(04) VALUE SPACES.
+000250     05  FZB-H2-LIT-DATE     PIC X(08) VALUE "RUN DATE".
+000260     05  FILLER              PIC X(48) VALUE SPACES.
+000270 01  FZB-DETAIL-LINE.
+000280     05  FZB-DTL-CT          PIC ZZZZ9.
+000290     05  FILLER              PIC X(07) VALUE SPACES.
+000300     05  FZB-DTL-CATEGORY    PIC X(08).
+000310     05  FILLER              PIC X(04) VALUE SPACES.
+000320     05  FZB-DTL-RUN-DATE    PIC X(10).
+000330     05  FILLER              PIC X(46) VALUE SPACES.
+000340 01  FZB-SUMMARY-LINE.
+000350     05  FZB-SUM-LIT-TOTAL   PIC X(17) VALUE
+000360         "TOTAL PROCESSED:".
+000370     05  FZB-SUM-TOTAL       PIC ZZZZ9.
+000380     05  FILLER              PIC X(03) VALUE SPACES.
+000390     05  FZB-SUM-LIT-FIZZ    PIC X(05) VALUE "FIZZ:".
+000400     05  FZB-SUM-FIZZ        PIC ZZZZ9.
+000410     05  FILLER              PIC X(02) VALUE SPACES.
+000420     05  FZB-SUM-LIT-BUZZ    PIC X(05) VALUE "BUZZ:".
+000430     05  FZB-SUM-BUZZ        PIC ZZZZ9.
+000440     05  FILLER              PIC X(02) VALUE SPACES.
+000450     05  FZB-SUM-LIT-FZBZ    PIC X(09) VALUE "FIZZBUZZ:".
+000460     05  FZB-SUM-FIZZBUZZ    PIC ZZZZ9.
+000470     05  FILLER              PIC X(02) VALUE SPACES.
+000480     05  FZB-SUM-LIT-PLAIN   PIC X(06) VALUE "PLAIN:".
+000490     05  FZB-SUM-PLAIN       PIC ZZZZ9.
+000500     05  FILLER              PIC X(04) VALUE SPACES.
+000502 01  FZB-SUMMARY-LINE2.
+000504     05  FZB-SUM-LIT-OTHER   PIC X(06) VALUE "OTHER:".
+000506     05  FZB-SUM-OTHER       PIC ZZZZ9.
+000508     05  FILLER              PIC X(69) VALUE SPACES.
+000510 01  FZB-BLANK-LINE          PIC X(80) VALUE SPACES.
