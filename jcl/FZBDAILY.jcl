@@ -0,0 +1,126 @@
+//FZBDAILY JOB (ACCTNO),'FIZZ-BUZZ DAILY',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* JOB          : FZBDAILY
+//* DESCRIPTION  : NIGHTLY FIZZ-BUZZ CLASSIFICATION BATCH WINDOW.
+//*                STEP010 RUNS THE CLASSIFICATION PROGRAM AND WRITES
+//*                A NEW GENERATION OF THE REPORT AND THE FIVE PER-
+//*                CATEGORY EXTRACTS. STEP020 RECONCILES THE RUN AND
+//*                ONLY EXECUTES IF STEP010 COMPLETED CLEAN; IT WRITES
+//*                A NEW GENERATION OF THE EXCEPTION REPORT AND SETS A
+//*                NONZERO RETURN CODE IF THE COUNTS DON'T TIE OUT.
+//*                STEP040 REBUILDS THE FIVE CATEGORY EXTRACTS INTO ONE
+//*                CT-SEQUENCED INTERFACE FILE FOR THE DOWNSTREAM
+//*                SYSTEM, BRACKETED BY A HEADER AND A TRAILER RECORD
+//*                (RECORD COUNT AND CHECKSUM). IT ONLY NEEDS STEP010'S
+//*                OUTPUT, SO IT RUNS REGARDLESS OF WHAT STEP020 FOUND.
+//*                REQUIRES FZBGDGAL TO HAVE BEEN RUN ONCE TO DEFINE
+//*                THE REPORT AND EXCEPTION GDG BASES.
+//* SCHEDULED BY : SHOP SCHEDULER, NIGHTLY BATCH WINDOW.
+//*                REGISTRATION CARD FOLLOWS BELOW FOR THE SCHEDULER'S
+//*                JCL SCAN STEP.
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------
+//* 2026-08-08 JHB  INITIAL VERSION.
+//* 2026-08-08 JHB  ADDED OTHEROUT (5TH CATEGORY EXTRACT) AND THE
+//*                  FZBPCS01 PERSIST STORE DD TO STEP020 AND STEP040.
+//*                  CORRECTED THE CATEGORY EXTRACT LRECL (15, NOT 18)
+//*                  AND THE AUDIT RECORD LRECL (117, NOT 112).
+//* 2026-08-08 JHB  CHANGED THE FIVE STEP010 CATEGORY EXTRACT DDS AND
+//*                  THE STEP040 FZBXTR01 DD FROM DISP=(NEW,CATLG,
+//*                  DELETE) TO DISP=(MOD,CATLG,DELETE) - THESE
+//*                  DATASETS ARE CATALOGED PERMANENTLY, SO NEW FAILS
+//*                  WITH A DUPLICATE DATASET NAME ON EVERY RUN AFTER
+//*                  THE FIRST. RAISED THE FZBAUD01 LRECL TO 122 TO
+//*                  MATCH THE NEW FZB-AUD-OTHER-COUNT FIELD.
+//* 2026-08-08 JHB  CORRECTED THE DESCRIPTION BLOCK ABOVE TO SAY FIVE
+//*                  CATEGORY EXTRACTS, NOT FOUR - IT STILL READ FOUR
+//*                  AFTER OTHEROUT WAS ADDED AS THE FIFTH.
+//*********************************************************************
+//*
+//*%OPC SCAN
+//*%OPC TABLE NAME=FZBDAILY,APPL=FIZZBUZZ,SCHED=NITEBAT1
+//*%OPC VALID FROM=0100,TO=0600,PRIORITY=5
+//*
+//*********************************************************************
+//* STEP010 - CLASSIFICATION RUN
+//*********************************************************************
+//STEP010  EXEC PGM=FIZZBUZZ,PARM='FZBDAILY'
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL01 DD DSN=PROD.FIZZBUZZ.CONTROL,DISP=SHR
+//FZBCKP01 DD DSN=PROD.FIZZBUZZ.CHECKPT,DISP=SHR
+//FZBPCS01 DD DSN=PROD.FIZZBUZZ.PERSIST,DISP=SHR
+//FZBAUD01 DD DSN=PROD.FIZZBUZZ.AUDIT,DISP=MOD,
+//            DCB=(LRECL=122,RECFM=FB)
+//FZBRPT01 DD DSN=PROD.FIZZBUZZ.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(LRECL=80,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(5,5),RLSE)
+//FIZZOUT  DD DSN=PROD.FIZZBUZZ.FIZZ,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=15,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//BUZZOUT  DD DSN=PROD.FIZZBUZZ.BUZZ,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=15,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//FZBZOUT  DD DSN=PROD.FIZZBUZZ.FIZZBUZZ,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=15,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//PLAINOUT DD DSN=PROD.FIZZBUZZ.PLAIN,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=15,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//OTHEROUT DD DSN=PROD.FIZZBUZZ.OTHER,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=15,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* STEP020 - RECONCILIATION - SKIPPED IF STEP010 ABENDED OR RETURNED
+//* A NONZERO RETURN CODE.
+//*********************************************************************
+//STEP020  EXEC PGM=FZBREC,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL01 DD DSN=PROD.FIZZBUZZ.CONTROL,DISP=SHR
+//FZBPCS01 DD DSN=PROD.FIZZBUZZ.PERSIST,DISP=SHR
+//FIZZOUT  DD DSN=PROD.FIZZBUZZ.FIZZ,DISP=SHR
+//BUZZOUT  DD DSN=PROD.FIZZBUZZ.BUZZ,DISP=SHR
+//FZBZOUT  DD DSN=PROD.FIZZBUZZ.FIZZBUZZ,DISP=SHR
+//PLAINOUT DD DSN=PROD.FIZZBUZZ.PLAIN,DISP=SHR
+//OTHEROUT DD DSN=PROD.FIZZBUZZ.OTHER,DISP=SHR
+//FZBEXR01 DD DSN=PROD.FIZZBUZZ.EXCEPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            DCB=(LRECL=80,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(2,2),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* STEP030 - NOTIFY OPERATIONS IF THE RECONCILIATION STEP FOUND AN
+//* EXCEPTION (FZBREC RETURN CODE 8). RUNS ONLY WHEN STEP020 RAN AND
+//* CAME BACK NONZERO.
+//*********************************************************************
+//STEP030  EXEC PGM=IEBGENER,COND=((0,EQ,STEP020),(0,NE,STEP010))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.FIZZBUZZ.EXCEPT(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//*********************************************************************
+//* STEP040 - DOWNSTREAM INTERFACE EXTRACT - SKIPPED IF STEP010
+//* ABENDED OR RETURNED A NONZERO RETURN CODE. DOES NOT DEPEND ON
+//* STEP020 SINCE IT ONLY NEEDS STEP010'S CATEGORY EXTRACTS.
+//*********************************************************************
+//STEP040  EXEC PGM=FZBXTR,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//FZBCTL01 DD DSN=PROD.FIZZBUZZ.CONTROL,DISP=SHR
+//FZBPCS01 DD DSN=PROD.FIZZBUZZ.PERSIST,DISP=SHR
+//FIZZOUT  DD DSN=PROD.FIZZBUZZ.FIZZ,DISP=SHR
+//BUZZOUT  DD DSN=PROD.FIZZBUZZ.BUZZ,DISP=SHR
+//FZBZOUT  DD DSN=PROD.FIZZBUZZ.FIZZBUZZ,DISP=SHR
+//PLAINOUT DD DSN=PROD.FIZZBUZZ.PLAIN,DISP=SHR
+//OTHEROUT DD DSN=PROD.FIZZBUZZ.OTHER,DISP=SHR
+//FZBXTR01 DD DSN=PROD.FIZZBUZZ.INTERFACE,DISP=(MOD,CATLG,DELETE),
+//            DCB=(LRECL=40,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(3,3),RLSE)
+//SYSOUT   DD SYSOUT=*
