@@ -0,0 +1,54 @@
+//FZBGDGAL JOB (ACCTNO),'FIZZ-BUZZ GDG SETUP',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* JOB          : FZBGDGAL
+//* DESCRIPTION  : ONE-TIME SETUP JOB - DEFINES THE GENERATION DATA
+//*                GROUP BASES FOR THE FIZZ-BUZZ CLASSIFICATION REPORT
+//*                AND THE RECONCILIATION EXCEPTION REPORT SO FZBDAILY
+//*                CAN CATALOG A NEW GENERATION EACH RUN INSTEAD OF
+//*                OVERWRITING ONE DATASET, AND DEFINES THE VSAM KSDS
+//*                THAT CARRIES FIZZ-BUZZ-MAIN'S PERSISTED CT AND RULE
+//*                COUNTERS FROM ONE RUN TO THE NEXT. RUN ONCE BEFORE
+//*                FZBDAILY IS SCHEDULED; RERUNNING IS HARMLESS - IDCAMS
+//*                RETURN CODE 12 ON "ALREADY DEFINED" IS EXPECTED AND
+//*                IS NOT TREATED AS A FAILURE BY THIS JOB.
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------
+//* 2026-08-08 JHB  INITIAL VERSION.
+//* 2026-08-08 JHB  ADDED STEP020 TO ALLOCATE PROD.FIZZBUZZ.CHECKPT.
+//*                  FZBCKP01 IS A FLAT, LINE-SEQUENTIAL FILE (NOT
+//*                  VSAM), SO IT NEEDS A ONE-TIME EMPTY ALLOCATION
+//*                  RATHER THAN AN IDCAMS DEFINE - FZBDAILY ONLY EVER
+//*                  REFERENCES IT WITH DISP=SHR.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.REPORT)          -
+              LIMIT(14)                            -
+              NOEMPTY                              -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.EXCEPT)          -
+              LIMIT(14)                            -
+              NOEMPTY                              -
+              SCRATCH)
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.PERSIST)     -
+              INDEXED                              -
+              KEYS(5 0)                            -
+              RECORDSIZE(26 26)                    -
+              RECORDS(1 1)                         -
+              FREESPACE(0 0)                       -
+              SHAREOPTIONS(2 3))
+/*
+//*********************************************************************
+//* STEP020 - ALLOCATE THE (EMPTY) CHECKPOINT DATASET. FIZZ-BUZZ-MAIN
+//* TREATS A ZERO-LENGTH FZBCKP01 THE SAME AS "NO ACTIVE CHECKPOINT".
+//*********************************************************************
+//STEP020  EXEC PGM=IEFBR14
+//FZBCKP01 DD DSN=PROD.FIZZBUZZ.CHECKPT,DISP=(NEW,CATLG,DELETE),
+//            DCB=(LRECL=21,RECFM=FB,DSORG=PS),
+//            SPACE=(TRK,(1,1),RLSE)
